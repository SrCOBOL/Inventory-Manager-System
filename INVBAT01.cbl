@@ -0,0 +1,340 @@
+      ******************************************************************
+      * PROGRAM:     INVBAT01                                         *
+      * DESCRIPTION: BATCH RECEIPTS/ISSUES PROCESSING                 *
+      *              READS A DAY'S WORTH OF WAREHOUSE MOVEMENT         *
+      *              TRANSACTIONS (PROD-CODE + WAREHOUSE CODE +        *
+      *              MOVEMENT TYPE + QUANTITY) AND APPLIES EACH AS AN  *
+      *              INCREMENT (RECEIPT) OR DECREMENT (ISSUE) AGAINST  *
+      *              THE PRODUCT_LOCATION ROW FOR THAT WAREHOUSE,      *
+      *              ROLLING THE SAME CHANGE INTO THE PRODUCTS GRAND   *
+      *              TOTAL. TRANSACTIONS AGAINST AN UNKNOWN PRODUCT/   *
+      *              WAREHOUSE, OR AN ISSUE THAT WOULD DRIVE THE       *
+      *              WAREHOUSE QUANTITY NEGATIVE, ARE REJECTED TO AN   *
+      *              ERROR REPORT INSTEAD OF BEING APPLIED.            *
+      * AUTHOR:      FRANCISCO BORGES                                 *
+      * INSTALLATION: INVENTORY SYSTEMS                                *
+      * DATE-WRITTEN: 08/09/2026                                       *
+      * DATE-COMPILED:                                                 *
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY                                           *
+      * DATE       INIT  DESCRIPTION                                   *
+      * 08/09/2026 FB    INITIAL VERSION.                               *
+      * 08/09/2026 FB    MOVEMENT FILE NOW CARRIES A WAREHOUSE CODE;    *
+      *                  RECEIPTS/ISSUES POST TO PRODUCT_LOCATION AND   *
+      *                  ADJUST PRODUCTS BY THE SAME DELTA SO THE       *
+      *                  WAREHOUSE BREAKDOWN STAYS IN SYNC WITH THE     *
+      *                  GRAND TOTAL.                                   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    INVBAT01.
+       AUTHOR.        FRANCISCO BORGES.
+       INSTALLATION.  INVENTORY SYSTEMS.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVEMENT-FILE ASSIGN TO MOVEFILE
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT ERROR-RPT ASSIGN TO ERRRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVEMENT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  MVT-RECORD.
+           05  MVT-PROD-CODE        PIC 9(04).
+           05  MVT-WAREHOUSE-CODE   PIC X(04).
+           05  MVT-MOVE-TYPE        PIC X(01).
+               88  MVT-IS-RECEIPT           VALUE 'R'.
+               88  MVT-IS-ISSUE             VALUE 'I'.
+           05  MVT-QTY              PIC 9(05).
+           05  FILLER               PIC X(66).
+
+       FD  ERROR-RPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  RPT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       COPY PRODDCL.
+
+       COPY PLOCDCL.
+
+      *-----------------------------------------------------------------
+      * SWITCHES
+      *-----------------------------------------------------------------
+       77  WS-EOF-SW                PIC X(01)  VALUE 'N'.
+           88  END-OF-MOVEMENT-FILE             VALUE 'Y'.
+
+      *-----------------------------------------------------------------
+      * COUNTERS
+      *-----------------------------------------------------------------
+       77  WS-TRANS-READ            PIC 9(07)  COMP  VALUE ZERO.
+       77  WS-TRANS-APPLIED         PIC 9(07)  COMP  VALUE ZERO.
+       77  WS-TRANS-REJECTED        PIC 9(07)  COMP  VALUE ZERO.
+       77  WS-NEW-QTY               PIC S9(07) COMP  VALUE ZERO.
+       77  WS-DELTA                 PIC S9(05) COMP  VALUE ZERO.
+
+      *-----------------------------------------------------------------
+      * REPORT LINES
+      *-----------------------------------------------------------------
+       01  WS-HDG-LINE-1.
+           05  FILLER                PIC X(40) VALUE
+               'RECEIPTS/ISSUES BATCH - REJECTED ITEMS'.
+           05  FILLER                PIC X(40) VALUE SPACES.
+
+       01  WS-HDG-LINE-2.
+           05  FILLER                PIC X(08) VALUE 'PROD CD '.
+           05  FILLER                PIC X(04) VALUE 'TYPE'.
+           05  FILLER                PIC X(06) VALUE SPACES.
+           05  FILLER                PIC X(10) VALUE 'QUANTITY'.
+           05  FILLER                PIC X(30) VALUE 'REASON'.
+           05  FILLER                PIC X(22) VALUE SPACES.
+
+       01  WS-REJECT-LINE.
+           05  RJ-PROD-CODE          PIC 9(04).
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  RJ-MOVE-TYPE          PIC X(01).
+           05  FILLER                PIC X(09) VALUE SPACES.
+           05  RJ-QTY                PIC ZZZZ9.
+           05  FILLER                PIC X(05) VALUE SPACES.
+           05  RJ-REASON             PIC X(36).
+           05  FILLER                PIC X(16) VALUE SPACES.
+
+       01  WS-TOTAL-LINE-1.
+           05  FILLER                PIC X(24) VALUE
+               'TRANSACTIONS READ.....: '.
+           05  TOT-TRANS-READ        PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(50) VALUE SPACES.
+
+       01  WS-TOTAL-LINE-2.
+           05  FILLER                PIC X(24) VALUE
+               'TRANSACTIONS APPLIED..: '.
+           05  TOT-TRANS-APPLIED     PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(50) VALUE SPACES.
+
+       01  WS-TOTAL-LINE-3.
+           05  FILLER                PIC X(24) VALUE
+               'TRANSACTIONS REJECTED.: '.
+           05  TOT-TRANS-REJECTED    PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(50) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE                                                  *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-TRANSACTION
+               THRU 2000-PROCESS-TRANSACTION-EXIT
+               UNTIL END-OF-MOVEMENT-FILE.
+
+           PERFORM 3000-TERMINATE
+               THRU 3000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES, PRINT HEADINGS, PRIME THE READ   *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  MOVEMENT-FILE.
+           OPEN OUTPUT ERROR-RPT.
+
+           MOVE WS-HDG-LINE-1 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-HDG-LINE-2 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           PERFORM 2100-READ-MOVEMENT-FILE
+               THRU 2100-READ-MOVEMENT-FILE-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-TRANSACTION - LOOK UP THE PRODUCT AND APPLY OR   *
+      *                            REJECT ONE MOVEMENT TRANSACTION    *
+      ******************************************************************
+       2000-PROCESS-TRANSACTION.
+           MOVE MVT-PROD-CODE      TO LOC-PROD-CODE.
+           MOVE MVT-WAREHOUSE-CODE TO LOC-WAREHOUSE-CODE.
+
+           EXEC SQL
+               SELECT STOCK_QTY
+               INTO   :LOC-STOCK-QTY
+               FROM   PRODUCT_LOCATION
+               WHERE  PROD_CODE = :LOC-PROD-CODE
+               AND    WAREHOUSE_CODE = :LOC-WAREHOUSE-CODE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               PERFORM 2400-REJECT-NOT-FOUND
+                   THRU 2400-REJECT-NOT-FOUND-EXIT
+               GO TO 2000-PROCESS-TRANSACTION-EXIT.
+
+           IF MVT-IS-RECEIPT
+               COMPUTE WS-DELTA = MVT-QTY
+           ELSE
+               IF MVT-IS-ISSUE
+                   COMPUTE WS-DELTA = 0 - MVT-QTY
+               ELSE
+                   PERFORM 2500-REJECT-BAD-TYPE
+                       THRU 2500-REJECT-BAD-TYPE-EXIT
+                   GO TO 2000-PROCESS-TRANSACTION-EXIT.
+
+           COMPUTE WS-NEW-QTY = LOC-STOCK-QTY + WS-DELTA.
+
+           IF WS-NEW-QTY < 0
+               PERFORM 2600-REJECT-NEGATIVE
+                   THRU 2600-REJECT-NEGATIVE-EXIT
+               GO TO 2000-PROCESS-TRANSACTION-EXIT.
+
+           PERFORM 2700-APPLY-MOVEMENT
+               THRU 2700-APPLY-MOVEMENT-EXIT.
+
+       2000-PROCESS-TRANSACTION-EXIT.
+           PERFORM 2100-READ-MOVEMENT-FILE
+               THRU 2100-READ-MOVEMENT-FILE-EXIT.
+
+      ******************************************************************
+      * 2100-READ-MOVEMENT-FILE - READ ONE MOVEMENT TRANSACTION       *
+      ******************************************************************
+       2100-READ-MOVEMENT-FILE.
+           READ MOVEMENT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+                   GO TO 2100-READ-MOVEMENT-FILE-EXIT.
+
+           ADD 1 TO WS-TRANS-READ.
+
+       2100-READ-MOVEMENT-FILE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2400-REJECT-NOT-FOUND                                          *
+      ******************************************************************
+       2400-REJECT-NOT-FOUND.
+           MOVE 'WAREHOUSE NOT FOUND FOR PRODUCT' TO RJ-REASON
+           PERFORM 2900-WRITE-REJECT-LINE
+               THRU 2900-WRITE-REJECT-LINE-EXIT.
+
+       2400-REJECT-NOT-FOUND-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2500-REJECT-BAD-TYPE                                           *
+      ******************************************************************
+       2500-REJECT-BAD-TYPE.
+           MOVE 'MOVEMENT TYPE NOT R OR I' TO RJ-REASON
+           PERFORM 2900-WRITE-REJECT-LINE
+               THRU 2900-WRITE-REJECT-LINE-EXIT.
+
+       2500-REJECT-BAD-TYPE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2600-REJECT-NEGATIVE                                           *
+      ******************************************************************
+       2600-REJECT-NEGATIVE.
+           MOVE 'ISSUE WOULD DRIVE STOCK-QTY NEGATIVE' TO RJ-REASON
+           PERFORM 2900-WRITE-REJECT-LINE
+               THRU 2900-WRITE-REJECT-LINE-EXIT.
+
+       2600-REJECT-NEGATIVE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2700-APPLY-MOVEMENT - POST THE NEW QUANTITY TO PRODUCTS       *
+      ******************************************************************
+       2700-APPLY-MOVEMENT.
+           EXEC SQL
+               UPDATE PRODUCT_LOCATION
+               SET    STOCK_QTY = :WS-NEW-QTY
+               WHERE  PROD_CODE = :LOC-PROD-CODE
+               AND    WAREHOUSE_CODE = :LOC-WAREHOUSE-CODE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               MOVE 'ERROR POSTING TO PRODUCT_LOCATION' TO RJ-REASON
+               PERFORM 2900-WRITE-REJECT-LINE
+                   THRU 2900-WRITE-REJECT-LINE-EXIT
+           ELSE
+               EXEC SQL
+                   UPDATE PRODUCTS
+                   SET    STOCK_QTY = STOCK_QTY + :WS-DELTA
+                   WHERE  PROD_CODE = :LOC-PROD-CODE
+               END-EXEC
+
+               IF SQLCODE = 0
+                   ADD 1 TO WS-TRANS-APPLIED
+               ELSE
+                   MOVE 'ERROR POSTING TO PRODUCTS' TO RJ-REASON
+                   PERFORM 2900-WRITE-REJECT-LINE
+                       THRU 2900-WRITE-REJECT-LINE-EXIT.
+
+       2700-APPLY-MOVEMENT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2900-WRITE-REJECT-LINE - COMMON REJECT LINE FORMAT/WRITE      *
+      ******************************************************************
+       2900-WRITE-REJECT-LINE.
+           MOVE MVT-PROD-CODE TO RJ-PROD-CODE.
+           MOVE MVT-MOVE-TYPE TO RJ-MOVE-TYPE.
+           MOVE MVT-QTY       TO RJ-QTY.
+
+           MOVE WS-REJECT-LINE TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           ADD 1 TO WS-TRANS-REJECTED.
+
+       2900-WRITE-REJECT-LINE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-TERMINATE - PRINT TOTALS AND CLOSE FILES                 *
+      ******************************************************************
+       3000-TERMINATE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE WS-TRANS-READ     TO TOT-TRANS-READ.
+           MOVE WS-TOTAL-LINE-1   TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE WS-TRANS-APPLIED  TO TOT-TRANS-APPLIED.
+           MOVE WS-TOTAL-LINE-2   TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE WS-TRANS-REJECTED TO TOT-TRANS-REJECTED.
+           MOVE WS-TOTAL-LINE-3   TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           CLOSE MOVEMENT-FILE.
+           CLOSE ERROR-RPT.
+
+       3000-TERMINATE-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           EXIT.
+
+       END PROGRAM INVBAT01.
