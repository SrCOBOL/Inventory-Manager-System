@@ -0,0 +1,206 @@
+***********************************************************************
+* MAPSET:      INVMAP                                                 *
+* DESCRIPTION: INVENTORY MANAGEMENT SYSTEM - MENU AND MAINTENANCE     *
+*              SCREENS FOR THE INVENTORY TRANSACTION (TRANSID INV1). *
+* AUTHOR:      FRANCISCO BORGES                                       *
+* DATE-WRITTEN: 08/09/2026                                             *
+***********************************************************************
+         PRINT NOGEN
+INVMAP   DFHMSD TYPE=&SYSPARM,                                        X
+               LANG=COBOL,                                            X
+               MODE=INOUT,                                            X
+               TERM=3270-2,                                           X
+               CTRL=(FREEKB,FRSET),                                   X
+               TIOAPFX=YES,                                           X
+               STORAGE=AUTO
+*
+***********************************************************************
+* INVMENU - MAIN MENU                                                 *
+***********************************************************************
+INVMENU  DFHMDI SIZE=(24,80),LINE=1,COLUMN=1
+         DFHMDF POS=(1,30),LENGTH=24,ATTRB=(PROT,BRT),               X
+               INITIAL='INVENTORY MANAGEMENT SYSTEM'
+         DFHMDF POS=(3,5),LENGTH=30,ATTRB=(PROT),                    X
+               INITIAL='PF1 - ADD PRODUCT'
+         DFHMDF POS=(4,5),LENGTH=30,ATTRB=(PROT),                    X
+               INITIAL='PF2 - VIEW PRODUCT'
+         DFHMDF POS=(5,5),LENGTH=30,ATTRB=(PROT),                    X
+               INITIAL='PF4 - UPDATE PRODUCT'
+         DFHMDF POS=(6,5),LENGTH=30,ATTRB=(PROT),                    X
+               INITIAL='PF5 - DELETE PRODUCT'
+         DFHMDF POS=(7,5),LENGTH=30,ATTRB=(PROT),                   X
+               INITIAL='PF6 - BROWSE BY NAME'
+         DFHMDF POS=(8,5),LENGTH=30,ATTRB=(PROT),                    X
+               INITIAL='PF7 - UPDATE PRICE'
+         DFHMDF POS=(9,5),LENGTH=30,ATTRB=(PROT),                    X
+               INITIAL='PF3 - EXIT'
+MENMSG   DFHMDF POS=(22,1),LENGTH=40,ATTRB=(PROT,BRT,FSET)
+         DFHMDF POS=(24,1),LENGTH=79,ATTRB=(PROT),                   X
+               INITIAL='PF3=EXIT'
+*
+***********************************************************************
+* INVADD - ADD PRODUCT                                                *
+***********************************************************************
+INVADD   DFHMDI SIZE=(24,80),LINE=1,COLUMN=1
+         DFHMDF POS=(1,30),LENGTH=20,ATTRB=(PROT,BRT),               X
+               INITIAL='ADD PRODUCT'
+         DFHMDF POS=(3,5),LENGTH=14,ATTRB=(PROT),                    X
+               INITIAL='PRODUCT CODE..'
+ADDCOD   DFHMDF POS=(3,20),LENGTH=4,ATTRB=(UNPROT,NUM,IC)
+         DFHMDF POS=(4,5),LENGTH=14,ATTRB=(PROT),                    X
+               INITIAL='PRODUCT NAME..'
+ADDNAM   DFHMDF POS=(4,20),LENGTH=30,ATTRB=(UNPROT)
+         DFHMDF POS=(5,5),LENGTH=14,ATTRB=(PROT),                    X
+               INITIAL='QUANTITY......'
+ADDQTY   DFHMDF POS=(5,20),LENGTH=5,ATTRB=(UNPROT,NUM)
+         DFHMDF POS=(6,5),LENGTH=14,ATTRB=(PROT),                    X
+               INITIAL='PRICE(CENTS)..'
+ADDPRC   DFHMDF POS=(6,20),LENGTH=7,ATTRB=(UNPROT,NUM)
+         DFHMDF POS=(7,5),LENGTH=14,ATTRB=(PROT),                    X
+               INITIAL='REORDER POINT.'
+ADDROP   DFHMDF POS=(7,20),LENGTH=5,ATTRB=(UNPROT,NUM)
+         DFHMDF POS=(8,5),LENGTH=14,ATTRB=(PROT),                    X
+               INITIAL='WAREHOUSE.....'
+ADDWHS   DFHMDF POS=(8,20),LENGTH=4,ATTRB=(UNPROT)
+ADDMSG   DFHMDF POS=(22,1),LENGTH=40,ATTRB=(PROT,BRT,FSET)
+         DFHMDF POS=(24,1),LENGTH=79,ATTRB=(PROT),                   X
+               INITIAL='ENTER=ADD  PF3=MENU'
+*
+***********************************************************************
+* INVVIEW - VIEW PRODUCT                                              *
+***********************************************************************
+INVVIEW  DFHMDI SIZE=(24,80),LINE=1,COLUMN=1
+         DFHMDF POS=(1,30),LENGTH=20,ATTRB=(PROT,BRT),               X
+               INITIAL='VIEW PRODUCT'
+         DFHMDF POS=(3,5),LENGTH=14,ATTRB=(PROT),                    X
+               INITIAL='PRODUCT CODE..'
+VWCOD    DFHMDF POS=(3,20),LENGTH=4,ATTRB=(UNPROT,NUM,IC)
+         DFHMDF POS=(4,5),LENGTH=14,ATTRB=(PROT),                    X
+               INITIAL='PRODUCT NAME..'
+VWNAM    DFHMDF POS=(4,20),LENGTH=30,ATTRB=(PROT,FSET)
+         DFHMDF POS=(5,5),LENGTH=14,ATTRB=(PROT),                    X
+               INITIAL='TOTAL QTY.....'
+VWQTY    DFHMDF POS=(5,20),LENGTH=5,ATTRB=(PROT,FSET)
+         DFHMDF POS=(6,5),LENGTH=14,ATTRB=(PROT),                   X
+               INITIAL='PRICE(CENTS)..'
+VWPRC    DFHMDF POS=(6,20),LENGTH=7,ATTRB=(PROT,FSET)
+         DFHMDF POS=(7,5),LENGTH=14,ATTRB=(PROT),                    X
+               INITIAL='REORDER POINT.'
+VWROP    DFHMDF POS=(7,20),LENGTH=5,ATTRB=(PROT,FSET)
+         DFHMDF POS=(9,5),LENGTH=20,ATTRB=(PROT),                    X
+               INITIAL='WAREHOUSE   QUANTITY'
+VWL1W    DFHMDF POS=(10,5),LENGTH=4,ATTRB=(PROT,FSET)
+VWL1Q    DFHMDF POS=(10,20),LENGTH=5,ATTRB=(PROT,FSET)
+VWL2W    DFHMDF POS=(11,5),LENGTH=4,ATTRB=(PROT,FSET)
+VWL2Q    DFHMDF POS=(11,20),LENGTH=5,ATTRB=(PROT,FSET)
+VWL3W    DFHMDF POS=(12,5),LENGTH=4,ATTRB=(PROT,FSET)
+VWL3Q    DFHMDF POS=(12,20),LENGTH=5,ATTRB=(PROT,FSET)
+VWL4W    DFHMDF POS=(13,5),LENGTH=4,ATTRB=(PROT,FSET)
+VWL4Q    DFHMDF POS=(13,20),LENGTH=5,ATTRB=(PROT,FSET)
+VWMSG    DFHMDF POS=(22,1),LENGTH=40,ATTRB=(PROT,BRT,FSET)
+         DFHMDF POS=(24,1),LENGTH=79,ATTRB=(PROT),                   X
+               INITIAL='ENTER=LOOKUP  PF3=MENU'
+*
+***********************************************************************
+* INVUPD - UPDATE PRODUCT QUANTITY                                    *
+***********************************************************************
+INVUPD   DFHMDI SIZE=(24,80),LINE=1,COLUMN=1
+         DFHMDF POS=(1,30),LENGTH=20,ATTRB=(PROT,BRT),               X
+               INITIAL='UPDATE PRODUCT'
+         DFHMDF POS=(3,5),LENGTH=14,ATTRB=(PROT),                    X
+               INITIAL='PRODUCT CODE..'
+UPDCOD   DFHMDF POS=(3,20),LENGTH=4,ATTRB=(UNPROT,NUM,IC)
+         DFHMDF POS=(4,5),LENGTH=14,ATTRB=(PROT),                    X
+               INITIAL='WAREHOUSE.....'
+UPDWHS   DFHMDF POS=(4,20),LENGTH=4,ATTRB=(UNPROT)
+         DFHMDF POS=(5,5),LENGTH=14,ATTRB=(PROT),                    X
+               INITIAL='NEW QUANTITY..'
+UPDQTY   DFHMDF POS=(5,20),LENGTH=5,ATTRB=(UNPROT,NUM)
+UPDMSG   DFHMDF POS=(22,1),LENGTH=40,ATTRB=(PROT,BRT,FSET)
+         DFHMDF POS=(24,1),LENGTH=79,ATTRB=(PROT),                   X
+               INITIAL='ENTER=UPDATE  PF3=MENU'
+*
+***********************************************************************
+* INVDEL - DELETE PRODUCT                                             *
+***********************************************************************
+INVDEL   DFHMDI SIZE=(24,80),LINE=1,COLUMN=1
+         DFHMDF POS=(1,30),LENGTH=20,ATTRB=(PROT,BRT),               X
+               INITIAL='DELETE PRODUCT'
+         DFHMDF POS=(3,5),LENGTH=14,ATTRB=(PROT),                    X
+               INITIAL='PRODUCT CODE..'
+DELCOD   DFHMDF POS=(3,20),LENGTH=4,ATTRB=(UNPROT,NUM,IC)
+         DFHMDF POS=(4,5),LENGTH=20,ATTRB=(PROT),                   X
+               INITIAL='CONFIRM (Y/N).......'
+DELCNF   DFHMDF POS=(4,26),LENGTH=1,ATTRB=(UNPROT)
+DELMSG   DFHMDF POS=(22,1),LENGTH=40,ATTRB=(PROT,BRT,FSET)
+         DFHMDF POS=(24,1),LENGTH=79,ATTRB=(PROT),                   X
+               INITIAL='ENTER=DELETE  PF3=MENU'
+*
+***********************************************************************
+* INVBRW - BROWSE PRODUCTS BY NAME                                    *
+***********************************************************************
+INVBRW   DFHMDI SIZE=(24,80),LINE=1,COLUMN=1
+         DFHMDF POS=(1,27),LENGTH=26,ATTRB=(PROT,BRT),               X
+               INITIAL='BROWSE PRODUCTS BY NAME'
+         DFHMDF POS=(3,5),LENGTH=14,ATTRB=(PROT),                    X
+               INITIAL='SEARCH NAME...'
+BRWNAM   DFHMDF POS=(3,20),LENGTH=30,ATTRB=(UNPROT,IC)
+         DFHMDF POS=(5,5),LENGTH=45,ATTRB=(PROT),                    X
+               INITIAL='CODE  NAME                QTY    PRICE(CENTS)'
+BRW1C    DFHMDF POS=(6,5),LENGTH=4,ATTRB=(PROT,FSET)
+BRW1N    DFHMDF POS=(6,11),LENGTH=25,ATTRB=(PROT,FSET)
+BRW1Q    DFHMDF POS=(6,37),LENGTH=5,ATTRB=(PROT,FSET)
+BRW1P    DFHMDF POS=(6,44),LENGTH=7,ATTRB=(PROT,FSET)
+BRW2C    DFHMDF POS=(7,5),LENGTH=4,ATTRB=(PROT,FSET)
+BRW2N    DFHMDF POS=(7,11),LENGTH=25,ATTRB=(PROT,FSET)
+BRW2Q    DFHMDF POS=(7,37),LENGTH=5,ATTRB=(PROT,FSET)
+BRW2P    DFHMDF POS=(7,44),LENGTH=7,ATTRB=(PROT,FSET)
+BRW3C    DFHMDF POS=(8,5),LENGTH=4,ATTRB=(PROT,FSET)
+BRW3N    DFHMDF POS=(8,11),LENGTH=25,ATTRB=(PROT,FSET)
+BRW3Q    DFHMDF POS=(8,37),LENGTH=5,ATTRB=(PROT,FSET)
+BRW3P    DFHMDF POS=(8,44),LENGTH=7,ATTRB=(PROT,FSET)
+BRW4C    DFHMDF POS=(9,5),LENGTH=4,ATTRB=(PROT,FSET)
+BRW4N    DFHMDF POS=(9,11),LENGTH=25,ATTRB=(PROT,FSET)
+BRW4Q    DFHMDF POS=(9,37),LENGTH=5,ATTRB=(PROT,FSET)
+BRW4P    DFHMDF POS=(9,44),LENGTH=7,ATTRB=(PROT,FSET)
+BRW5C    DFHMDF POS=(10,5),LENGTH=4,ATTRB=(PROT,FSET)
+BRW5N    DFHMDF POS=(10,11),LENGTH=25,ATTRB=(PROT,FSET)
+BRW5Q    DFHMDF POS=(10,37),LENGTH=5,ATTRB=(PROT,FSET)
+BRW5P    DFHMDF POS=(10,44),LENGTH=7,ATTRB=(PROT,FSET)
+BRW6C    DFHMDF POS=(11,5),LENGTH=4,ATTRB=(PROT,FSET)
+BRW6N    DFHMDF POS=(11,11),LENGTH=25,ATTRB=(PROT,FSET)
+BRW6Q    DFHMDF POS=(11,37),LENGTH=5,ATTRB=(PROT,FSET)
+BRW6P    DFHMDF POS=(11,44),LENGTH=7,ATTRB=(PROT,FSET)
+BRW7C    DFHMDF POS=(12,5),LENGTH=4,ATTRB=(PROT,FSET)
+BRW7N    DFHMDF POS=(12,11),LENGTH=25,ATTRB=(PROT,FSET)
+BRW7Q    DFHMDF POS=(12,37),LENGTH=5,ATTRB=(PROT,FSET)
+BRW7P    DFHMDF POS=(12,44),LENGTH=7,ATTRB=(PROT,FSET)
+BRW8C    DFHMDF POS=(13,5),LENGTH=4,ATTRB=(PROT,FSET)
+BRW8N    DFHMDF POS=(13,11),LENGTH=25,ATTRB=(PROT,FSET)
+BRW8Q    DFHMDF POS=(13,37),LENGTH=5,ATTRB=(PROT,FSET)
+BRW8P    DFHMDF POS=(13,44),LENGTH=7,ATTRB=(PROT,FSET)
+BRWMSG   DFHMDF POS=(22,1),LENGTH=40,ATTRB=(PROT,BRT,FSET)
+         DFHMDF POS=(24,1),LENGTH=79,ATTRB=(PROT),                   X
+               INITIAL='ENTER=SEARCH  PF3=MENU'
+*
+***********************************************************************
+* INVPRC - UPDATE PRICE                                               *
+***********************************************************************
+INVPRC   DFHMDI SIZE=(24,80),LINE=1,COLUMN=1
+         DFHMDF POS=(1,30),LENGTH=20,ATTRB=(PROT,BRT),               X
+               INITIAL='UPDATE PRICE'
+         DFHMDF POS=(3,5),LENGTH=14,ATTRB=(PROT),                    X
+               INITIAL='PRODUCT CODE..'
+PRCCOD   DFHMDF POS=(3,20),LENGTH=4,ATTRB=(UNPROT,NUM,IC)
+         DFHMDF POS=(4,5),LENGTH=14,ATTRB=(PROT),                    X
+               INITIAL='NEW PRC(CENTS)'
+PRCNEW   DFHMDF POS=(4,20),LENGTH=7,ATTRB=(UNPROT,NUM)
+         DFHMDF POS=(5,5),LENGTH=14,ATTRB=(PROT),                    X
+               INITIAL='OLD PRC(CENTS)'
+PRCOLD   DFHMDF POS=(5,20),LENGTH=7,ATTRB=(PROT,FSET)
+PRCMSG   DFHMDF POS=(22,1),LENGTH=40,ATTRB=(PROT,BRT,FSET)
+         DFHMDF POS=(24,1),LENGTH=79,ATTRB=(PROT),                   X
+               INITIAL='ENTER=UPDATE  PF3=MENU'
+*
+         DFHMSD TYPE=FINAL
+         END
