@@ -0,0 +1,17 @@
+//INVEXT01 JOB (ACCTG),'NIGHTLY EXTRACT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* NIGHTLY EXTRACT OF PRODUCTS (CODE/NAME/QUANTITY/PRICE/LAST-
+//* CHANGED-DATE) FOR THE PURCHASING SYSTEM AND THE GL FEED TO
+//* PICK UP. SCHEDULE AFTER THE DAY'S RECEIPTS/ISSUES BATCH AND
+//* ANY ONLINE UPDATES SO THE EXTRACT REFLECTS THE FULL DAY.
+//* EXTRFILE IS A GDG - EACH RUN CATALOGS A NEW GENERATION SO THE
+//* JOB CAN RERUN NIGHT AFTER NIGHT WITHOUT A MANUAL DELETE STEP.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=INVEXT01
+//STEPLIB  DD   DSN=INV.PROD.LOADLIB,DISP=SHR
+//EXTRFILE DD   DSN=INV.DAILY.EXTRACT(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
