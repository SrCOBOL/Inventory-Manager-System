@@ -0,0 +1,12 @@
+//INVRPT01 JOB (ACCTG),'REORDER RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* RUN THE LOW STOCK REORDER REPORT AGAINST PRODUCTS.
+//* SCHEDULE DAILY AFTER THE STOCK-QTY / RECEIPTS-ISSUES BATCH
+//* UPDATE SO THE REPORT REFLECTS THE CURRENT DAY'S ACTIVITY.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=INVRPT01
+//STEPLIB  DD   DSN=INV.PROD.LOADLIB,DISP=SHR
+//REORDRPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
