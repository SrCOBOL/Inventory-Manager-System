@@ -0,0 +1,16 @@
+//INVBAT01 JOB (ACCTG),'RCPT/ISSUE BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* END OF SHIFT RECEIPTS/ISSUES POSTING.
+//* MOVEFILE IS THE DAY'S WAREHOUSE MOVEMENT TRANSACTIONS
+//* (PROD-CODE + WAREHOUSE CODE + R/I + QUANTITY), POSTED TO THE
+//* WAREHOUSE'S PRODUCT_LOCATION ROW AND ROLLED INTO THE PRODUCTS
+//* GRAND TOTAL. REVIEW ERRRPT FOR ANY TRANSACTION THAT WAS
+//* REJECTED INSTEAD OF POSTED.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=INVBAT01
+//STEPLIB  DD   DSN=INV.PROD.LOADLIB,DISP=SHR
+//MOVEFILE DD   DSN=INV.DAILY.MOVEFILE,DISP=SHR
+//ERRRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
