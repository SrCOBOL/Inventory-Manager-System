@@ -0,0 +1,16 @@
+//INVPI001 JOB (ACCTG),'PHYS INV RECON',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* QUARTERLY PHYSICAL INVENTORY RECONCILIATION.
+//* CNTFILE IS THE COUNT SHEET DATA ENTERED FROM THE WAREHOUSE
+//* WALK-THROUGH (PROD-CODE + WAREHOUSE CODE + COUNTED QTY).
+//* REVIEW VARRPT BEFORE RERUNNING - THIS STEP POSTS THE COUNTED
+//* QUANTITY TO THE WAREHOUSE'S PRODUCT_LOCATION ROW AND ROLLS THE
+//* VARIANCE INTO THE PRODUCTS GRAND TOTAL.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=INVPI001
+//STEPLIB  DD   DSN=INV.PROD.LOADLIB,DISP=SHR
+//CNTFILE  DD   DSN=INV.PHYSINV.CNTFILE,DISP=SHR
+//VARRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
