@@ -11,124 +11,761 @@
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-       01  WS-OPTION        PIC X.
+       COPY DFHAID.
+
+       COPY INVMAP.
+
+       COPY AUDTDCL.
+
+       COPY PLOCDCL.
+
+       COPY PRHIDCL.
+
        01  WS-PROD-CODE     PIC 9(4).
        01  WS-PROD-NAME     PIC X(30).
        01  WS-STOCK-QTY     PIC 9(5).
        01  WS-PRICE         PIC 9(5)V99.
+       01  WS-REORDER-POINT PIC 9(5).
+       01  WS-DEL-CONFIRM   PIC X.
+       01  WS-WAREHOUSE     PIC X(04).
+       01  WS-OLD-LOC-QTY   PIC 9(5).
+       01  WS-QTY-DELTA     PIC S9(5).
+       01  WS-LOC-INDEX     PIC 9.
+       01  WS-DUP-COUNT     PIC 9(5).
+       01  WS-SEARCH-NAME   PIC X(30).
+       01  WS-SEARCH-PATTERN PIC X(31).
+       01  WS-BRW-INDEX     PIC 9.
+       01  WS-NEW-PRICE     PIC 9(5)V99.
+       01  WS-PRICE-CENTS   PIC 9(7).
+       01  WS-MAX-STOCK-QTY PIC 9(5)    VALUE 50000.
+       01  WS-MAX-PRICE     PIC 9(5)V99 VALUE 10000.00.
 
       *_________________CICS__________________
        LINKAGE SECTION.
-       01  DFHCOMMAREA
-           05 DFH-DATA      PIC X(100).
-       
+       COPY INVCOMM.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
 
-           EXEC CICS RECEIVE 
-               INTO(DFH-DATA)
-           END-EXEC.
-
-           DISPLAY "INVENTORY MANAGEMENT SYSTEM".
-           DISPLAY "1 - ADD PRODUCT".
-           DISPLAY "2 - VIEW PRODUCT".
-           DISPLAY "3 - UPDATE PRODUCT".
-           DISPLAY "4 - DELETE PRODUCT".
-           DISPLAY "5 - EXIT".
-       
-           ACCEPT WS-OPTION.
-           EVALUATE WS-OPTION
-             WHEN '1'
-               PERFORM ADD-PRODUCT
-             WHEN '2'
-               PERFORM VIEW-PRODUCT
-             WHEN '3'
-               PERFORM UPDATE-PRODUCT
-             WHEN '4'
-               PERFORM DELETE-PRODUCT
-             WHEN '5'
-               STOP RUN
-             WHEN OTHER
-               DISPLAY "Option choosen isn't available"
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL(SEND-MENU)
+               ERROR(CICS-ERROR)
+           END-EXEC.
+
+           IF EIBCALEN = 0
+               MOVE SPACES TO CA-MESSAGE
+               PERFORM SEND-MENU
+           ELSE
+               EVALUATE CA-NEXT-MAP
+                 WHEN 'INVMENU'
+                   PERFORM PROCESS-MENU
+                 WHEN 'INVADD'
+                   PERFORM PROCESS-ADD
+                 WHEN 'INVVIEW'
+                   PERFORM PROCESS-VIEW
+                 WHEN 'INVUPD'
+                   PERFORM PROCESS-UPDATE
+                 WHEN 'INVDEL'
+                   PERFORM PROCESS-DELETE
+                 WHEN 'INVBRW'
+                   PERFORM PROCESS-BROWSE
+                 WHEN 'INVPRC'
+                   PERFORM PROCESS-PRICE
+                 WHEN OTHER
+                   PERFORM SEND-MENU
+               END-EVALUATE
+           END-IF.
+
            GOBACK.
 
+      *__________________MENU SCREEN____________________
+       SEND-MENU SECTION.
+           MOVE LOW-VALUES TO INVMENUO.
+           MOVE CA-MESSAGE TO MENMSGO.
+
+           EXEC CICS SEND MAP('INVMENU')
+               MAPSET('INVMAP')
+               FROM(INVMENUO)
+               ERASE
+           END-EXEC.
+
+           MOVE 'INVMENU' TO CA-NEXT-MAP.
+
+           EXEC CICS RETURN
+               TRANSID('INV1')
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+       PROCESS-MENU SECTION.
+           EXEC CICS RECEIVE MAP('INVMENU')
+               MAPSET('INVMAP')
+               INTO(INVMENUI)
+           END-EXEC.
+
+           EVALUATE EIBAID
+             WHEN DFHPF1
+               PERFORM SEND-ADD-SCREEN
+             WHEN DFHPF2
+               PERFORM SEND-VIEW-SCREEN
+             WHEN DFHPF4
+               PERFORM SEND-UPDATE-SCREEN
+             WHEN DFHPF5
+               PERFORM SEND-DELETE-SCREEN
+             WHEN DFHPF6
+               PERFORM SEND-BROWSE-SCREEN
+             WHEN DFHPF7
+               PERFORM SEND-PRICE-SCREEN
+             WHEN DFHPF3
+               EXEC CICS RETURN END-EXEC
+             WHEN OTHER
+               MOVE 'INVALID KEY - USE A PF KEY ON THE MENU'
+                   TO CA-MESSAGE
+               PERFORM SEND-MENU
+           END-EVALUATE.
+
+      *__________________ADD PRODUCT____________________
+       SEND-ADD-SCREEN SECTION.
+           MOVE LOW-VALUES TO INVADDO.
+           EXEC CICS SEND MAP('INVADD')
+               MAPSET('INVMAP')
+               FROM(INVADDO)
+               ERASE
+           END-EXEC.
+
+           MOVE 'INVADD' TO CA-NEXT-MAP.
+
+           EXEC CICS RETURN
+               TRANSID('INV1')
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+       PROCESS-ADD SECTION.
+           EXEC CICS RECEIVE MAP('INVADD')
+               MAPSET('INVMAP')
+               INTO(INVADDI)
+           END-EXEC.
+
+           IF EIBAID = DFHPF3
+               MOVE SPACES TO CA-MESSAGE
+               PERFORM SEND-MENU.
+
+           IF ADDCODI NOT NUMERIC OR ADDQTYI NOT NUMERIC
+              OR ADDPRCI NOT NUMERIC OR ADDROPI NOT NUMERIC
+               MOVE 'ALL NUMERIC FIELDS MUST BE FILLED IN'
+                   TO CA-MESSAGE
+               PERFORM SEND-MENU.
+
+           MOVE ADDCODI TO WS-PROD-CODE.
+           MOVE ADDNAMI TO WS-PROD-NAME.
+           MOVE ADDQTYI TO WS-STOCK-QTY.
+           MOVE ADDPRCI TO WS-PRICE-CENTS.
+           DIVIDE WS-PRICE-CENTS BY 100 GIVING WS-PRICE.
+           MOVE ADDROPI TO WS-REORDER-POINT.
+           MOVE ADDWHSI TO WS-WAREHOUSE.
+
+           IF WS-STOCK-QTY = ZERO OR WS-PRICE = ZERO
+               OR WS-STOCK-QTY > WS-MAX-STOCK-QTY
+               OR WS-PRICE > WS-MAX-PRICE
+               MOVE 'QUANTITY OR PRICE OUT OF ALLOWED RANGE'
+                   TO CA-MESSAGE
+               PERFORM SEND-MENU.
+
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :WS-DUP-COUNT
+               FROM   PRODUCTS
+               WHERE  PROD_CODE = :WS-PROD-CODE
+           END-EXEC.
+
+           IF WS-DUP-COUNT > 0
+               MOVE 'PRODUCT CODE ALREADY EXISTS' TO CA-MESSAGE
+               PERFORM SEND-MENU.
 
-      *__________________DB2 OPERATIONS____________________
-       ADD-PRODUCT SECTION.
-           DISPLAY "PRODUCT CODE".
-           ACCEPT WS-PROD-CODE.
-           DISPLAY "PRODUCT NAME".
-           ACCEPT WS-PROD-NAME.
-           DISPLAY "QT IN STORAGE".
-           ACCEPT WS-STOCK-QTY.
-           DISPLAY "PRICE".
-           ACCEPT WS-PRICE.
-           
            EXEC SQL
-             INSERT INTO PRODUCTS (PROD_CODE, PROD_NAME, STOCK_QTY, 
-                                   PRICE) 
-             VALUES (:WS-PROD-CODE, :WS-PROD-NAME, :WS-STOCK-QTY, 
-                     :WS-PRICE)
+             INSERT INTO PRODUCTS (PROD_CODE, PROD_NAME, STOCK_QTY,
+                                   PRICE, REORDER_POINT)
+             VALUES (:WS-PROD-CODE, :WS-PROD-NAME, :WS-STOCK-QTY,
+                     :WS-PRICE, :WS-REORDER-POINT)
            END-EXEC.
 
            IF SQLCODE = 0 THEN
-               DISPLAY "PRODUCT ADDED SUCCESSFULLY"  
+               MOVE WS-PROD-CODE TO LOC-PROD-CODE
+               MOVE WS-WAREHOUSE TO LOC-WAREHOUSE-CODE
+               MOVE WS-STOCK-QTY TO LOC-STOCK-QTY
+
+               EXEC SQL
+                   INSERT INTO PRODUCT_LOCATION
+                       (PROD_CODE, WAREHOUSE_CODE, STOCK_QTY)
+                   VALUES
+                       (:LOC-PROD-CODE, :LOC-WAREHOUSE-CODE,
+                        :LOC-STOCK-QTY)
+               END-EXEC
+
+               IF SQLCODE = 0
+                   MOVE 'PRODUCT ADDED SUCCESSFULLY' TO CA-MESSAGE
+               ELSE
+                   EXEC SQL
+                       DELETE FROM PRODUCTS
+                       WHERE PROD_CODE = :WS-PROD-CODE
+                   END-EXEC
+                   MOVE 'ERROR ADDING PRODUCT LOCATION' TO CA-MESSAGE
+               END-IF
            ELSE
-               DISPLAY "ERROR ADDING PRODUCT. SQLCODE: " SQLCODE.
-           GOBACK.
-        
+               MOVE 'ERROR ADDING PRODUCT' TO CA-MESSAGE.
+
+           PERFORM SEND-MENU.
+
+      *__________________VIEW PRODUCT____________________
+       SEND-VIEW-SCREEN SECTION.
+           MOVE LOW-VALUES TO INVVIEWO.
+           EXEC CICS SEND MAP('INVVIEW')
+               MAPSET('INVMAP')
+               FROM(INVVIEWO)
+               ERASE
+           END-EXEC.
+
+           MOVE 'INVVIEW' TO CA-NEXT-MAP.
+
+           EXEC CICS RETURN
+               TRANSID('INV1')
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+       PROCESS-VIEW SECTION.
+           EXEC CICS RECEIVE MAP('INVVIEW')
+               MAPSET('INVMAP')
+               INTO(INVVIEWI)
+           END-EXEC.
+
+           IF EIBAID = DFHPF3
+               MOVE SPACES TO CA-MESSAGE
+               PERFORM SEND-MENU.
+
+           IF VWCODI NOT NUMERIC
+               MOVE 'PRODUCT CODE MUST BE NUMERIC' TO CA-MESSAGE
+               PERFORM SEND-MENU.
+
+           MOVE VWCODI TO WS-PROD-CODE.
 
-       VIEW-PRODUCT SECTION.
-           DISPLAY "PLEASE ENTER THE PRODUCT CODE".
-           ACCEPT WS-PROD-CODE.
-           
            EXEC SQL
-               SELECT PROD_NAME, STOCK_QTY, PRICE
-               INTO :WS-PROD-NAME, :WS-STOCK-QTY, :WS-PRICE
+               SELECT PROD_NAME, STOCK_QTY, PRICE, REORDER_POINT
+               INTO :WS-PROD-NAME, :WS-STOCK-QTY, :WS-PRICE,
+                    :WS-REORDER-POINT
                FROM PRODUCTS
                WHERE PROD_CODE = :WS-PROD-CODE
            END-EXEC.
 
+           MOVE LOW-VALUES TO INVVIEWO.
+           MOVE WS-PROD-CODE TO VWCODO.
+
            IF SQLCODE = 0 THEN
-               DISPLAY "PRODUCT FOUND: " WS-PROD-NAME
-               DISPLAY "STOCK: " WS-STOCK-QTY
-               DISPLAY "PRICE: " WS-PRICE
+               MOVE WS-PROD-NAME      TO VWNAMO
+               MOVE WS-STOCK-QTY      TO VWQTYO
+               MOVE WS-PRICE          TO VWPRCO
+               MOVE WS-REORDER-POINT  TO VWROPO
+               MOVE 'PRODUCT FOUND'   TO VWMSGO
+
+               MOVE ZERO TO WS-LOC-INDEX
+
+               EXEC SQL
+                   DECLARE C-LOC CURSOR FOR
+                   SELECT WAREHOUSE_CODE, STOCK_QTY
+                   FROM PRODUCT_LOCATION
+                   WHERE PROD_CODE = :WS-PROD-CODE
+                   ORDER BY WAREHOUSE_CODE
+               END-EXEC
+
+               EXEC SQL OPEN C-LOC END-EXEC
+
+               PERFORM FETCH-LOCATION-ROW
+                   UNTIL SQLCODE NOT = 0 OR WS-LOC-INDEX NOT < 4
+
+               EXEC SQL CLOSE C-LOC END-EXEC
            ELSE
-               DISPLAY "PRODUCT NOT FOUND. SQLCODE: " SQLCODE.
-           GOBACK.
+               MOVE 'PRODUCT NOT FOUND' TO VWMSGO.
+
+           EXEC CICS SEND MAP('INVVIEW')
+               MAPSET('INVMAP')
+               FROM(INVVIEWO)
+               DATAONLY
+           END-EXEC.
+
+           MOVE 'INVVIEW' TO CA-NEXT-MAP.
+
+           EXEC CICS RETURN
+               TRANSID('INV1')
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+       FETCH-LOCATION-ROW SECTION.
+           ADD 1 TO WS-LOC-INDEX.
 
-       UPDATE-PRODUCT SECTION.
-           DISPLAY "TO UPDATE PRODT PLEASE INSERT PRODT CODE:".
-           ACCEPT WS-PROD-CODE.
-           DISPLAY "NEW QUANTITY:".  
-           ACCEPT WS-STOCK-QTY.
-           
            EXEC SQL
-               UPDATE PRODUCTS
-               SET STOCK-QTY = :WS-STOCK-QTY
-               WHERE PROD_CODE = :WS-PROD-CODE
+               FETCH C-LOC INTO :LOC-WAREHOUSE-CODE, :LOC-STOCK-QTY
            END-EXEC.
 
-           IF SQLCODE = THEN 
-               DISPLAY "PRODUCTS UPDATED SUCCESSFULLY"
+           IF SQLCODE = 0
+               EVALUATE WS-LOC-INDEX
+                 WHEN 1
+                   MOVE LOC-WAREHOUSE-CODE TO VWL1WO
+                   MOVE LOC-STOCK-QTY      TO VWL1QO
+                 WHEN 2
+                   MOVE LOC-WAREHOUSE-CODE TO VWL2WO
+                   MOVE LOC-STOCK-QTY      TO VWL2QO
+                 WHEN 3
+                   MOVE LOC-WAREHOUSE-CODE TO VWL3WO
+                   MOVE LOC-STOCK-QTY      TO VWL3QO
+                 WHEN 4
+                   MOVE LOC-WAREHOUSE-CODE TO VWL4WO
+                   MOVE LOC-STOCK-QTY      TO VWL4QO
+               END-EVALUATE.
+
+      *__________________UPDATE PRODUCT____________________
+       SEND-UPDATE-SCREEN SECTION.
+           MOVE LOW-VALUES TO INVUPDO.
+           EXEC CICS SEND MAP('INVUPD')
+               MAPSET('INVMAP')
+               FROM(INVUPDO)
+               ERASE
+           END-EXEC.
+
+           MOVE 'INVUPD' TO CA-NEXT-MAP.
+
+           EXEC CICS RETURN
+               TRANSID('INV1')
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+       PROCESS-UPDATE SECTION.
+           EXEC CICS RECEIVE MAP('INVUPD')
+               MAPSET('INVMAP')
+               INTO(INVUPDI)
+           END-EXEC.
+
+           IF EIBAID = DFHPF3
+               MOVE SPACES TO CA-MESSAGE
+               PERFORM SEND-MENU.
+
+           IF UPDCODI NOT NUMERIC OR UPDQTYI NOT NUMERIC
+               MOVE 'ALL NUMERIC FIELDS MUST BE FILLED IN'
+                   TO CA-MESSAGE
+               PERFORM SEND-MENU.
+
+           MOVE UPDCODI TO WS-PROD-CODE.
+           MOVE UPDWHSI TO WS-WAREHOUSE.
+           MOVE UPDQTYI TO WS-STOCK-QTY.
+
+           EXEC SQL
+               SELECT STOCK_QTY
+               INTO   :AUDIT-OLD-QTY
+               FROM   PRODUCTS
+               WHERE  PROD_CODE = :WS-PROD-CODE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               MOVE 'PRODUCT NOT FOUND' TO CA-MESSAGE
+               PERFORM SEND-MENU.
+
+           MOVE WS-PROD-CODE TO LOC-PROD-CODE.
+           MOVE WS-WAREHOUSE TO LOC-WAREHOUSE-CODE.
+
+           EXEC SQL
+               SELECT STOCK_QTY
+               INTO   :WS-OLD-LOC-QTY
+               FROM   PRODUCT_LOCATION
+               WHERE  PROD_CODE = :LOC-PROD-CODE
+               AND    WAREHOUSE_CODE = :LOC-WAREHOUSE-CODE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               MOVE 'WAREHOUSE NOT FOUND FOR THIS PRODUCT'
+                   TO CA-MESSAGE
+               PERFORM SEND-MENU.
+
+           COMPUTE WS-QTY-DELTA = WS-STOCK-QTY - WS-OLD-LOC-QTY.
+
+           EXEC SQL
+               UPDATE PRODUCT_LOCATION
+               SET STOCK_QTY = :WS-STOCK-QTY
+               WHERE PROD_CODE = :LOC-PROD-CODE
+               AND   WAREHOUSE_CODE = :LOC-WAREHOUSE-CODE
+           END-EXEC.
+
+           IF SQLCODE = 0 THEN
+               EXEC SQL
+                   UPDATE PRODUCTS
+                   SET STOCK_QTY = STOCK_QTY + :WS-QTY-DELTA
+                   WHERE PROD_CODE = :WS-PROD-CODE
+               END-EXEC
+
+               IF SQLCODE = 0 THEN
+                   MOVE WS-PROD-CODE TO AUDIT-PROD-CODE
+                   MOVE 'U'          TO AUDIT-ACTION
+                   COMPUTE AUDIT-NEW-QTY = AUDIT-OLD-QTY + WS-QTY-DELTA
+                   MOVE EIBTRMID     TO AUDIT-TERM-ID
+                   MOVE EIBOPID      TO AUDIT-OPER-ID
+
+                   EXEC SQL
+                       INSERT INTO INVENTORY_AUDIT
+                           (PROD_CODE, AUDIT_ACTION, OLD_STOCK_QTY,
+                            NEW_STOCK_QTY, CHANGE_TS, TERM_ID, OPER_ID)
+                       VALUES
+                           (:AUDIT-PROD-CODE, :AUDIT-ACTION,
+                            :AUDIT-OLD-QTY, :AUDIT-NEW-QTY,
+                            CURRENT TIMESTAMP, :AUDIT-TERM-ID,
+                            :AUDIT-OPER-ID)
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       MOVE 'PRODUCT UPDATED SUCCESSFULLY' TO CA-MESSAGE
+                   ELSE
+                       MOVE 'UPDATED BUT AUDIT RECORD FAILED'
+                           TO CA-MESSAGE
+                   END-IF
+               ELSE
+                   MOVE 'ERROR UPDATING PRODUCT TOTAL' TO CA-MESSAGE
+               END-IF
            ELSE
-               DISPLAY "ERROR UPDATING PRODUCT. SQLCODE: " SQLCODE.
-           GOBACK.
+               MOVE 'ERROR UPDATING PRODUCT' TO CA-MESSAGE.
+
+           PERFORM SEND-MENU.
+
+      *__________________DELETE PRODUCT____________________
+       SEND-DELETE-SCREEN SECTION.
+           MOVE LOW-VALUES TO INVDELO.
+           EXEC CICS SEND MAP('INVDEL')
+               MAPSET('INVMAP')
+               FROM(INVDELO)
+               ERASE
+           END-EXEC.
+
+           MOVE 'INVDEL' TO CA-NEXT-MAP.
+
+           EXEC CICS RETURN
+               TRANSID('INV1')
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+       PROCESS-DELETE SECTION.
+           EXEC CICS RECEIVE MAP('INVDEL')
+               MAPSET('INVMAP')
+               INTO(INVDELI)
+           END-EXEC.
+
+           IF EIBAID = DFHPF3
+               MOVE SPACES TO CA-MESSAGE
+               PERFORM SEND-MENU.
+
+           IF DELCODI NOT NUMERIC
+               MOVE 'PRODUCT CODE MUST BE NUMERIC' TO CA-MESSAGE
+               PERFORM SEND-MENU.
+
+           MOVE DELCODI TO WS-PROD-CODE.
+           MOVE DELCNFI TO WS-DEL-CONFIRM.
+
+           IF WS-DEL-CONFIRM NOT = 'Y' AND WS-DEL-CONFIRM NOT = 'y'
+               MOVE 'DELETE NOT CONFIRMED - NOTHING CHANGED'
+                   TO CA-MESSAGE
+               PERFORM SEND-MENU.
+
+           EXEC SQL
+               SELECT STOCK_QTY
+               INTO   :AUDIT-OLD-QTY
+               FROM   PRODUCTS
+               WHERE  PROD_CODE = :WS-PROD-CODE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               MOVE 'PRODUCT NOT FOUND' TO CA-MESSAGE
+               PERFORM SEND-MENU.
+
+           EXEC SQL
+               DELETE FROM PRODUCT_LOCATION
+               WHERE PROD_CODE = :WS-PROD-CODE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+               MOVE 'ERROR DELETING PRODUCT LOCATIONS' TO CA-MESSAGE
+               PERFORM SEND-MENU.
 
-       DELETE-PRODUCT SECTION.
-           DISPLAY "PLEASE INSERT PRODT CODE TO DELETE:".
-           ACCEPT WS-PROD-CODE.
-           
            EXEC SQL
                DELETE FROM PRODUCTS
                WHERE PROD_CODE = :WS-PROD-CODE
            END-EXEC.
 
            IF SQLCODE = 0 THEN
-               DISPLAY "PRODUCT DELETED SUCCESSFULLY"
+               MOVE WS-PROD-CODE TO AUDIT-PROD-CODE
+               MOVE 'D'          TO AUDIT-ACTION
+               MOVE ZERO         TO AUDIT-NEW-QTY
+               MOVE EIBTRMID     TO AUDIT-TERM-ID
+               MOVE EIBOPID      TO AUDIT-OPER-ID
+
+               EXEC SQL
+                   INSERT INTO INVENTORY_AUDIT
+                       (PROD_CODE, AUDIT_ACTION, OLD_STOCK_QTY,
+                        NEW_STOCK_QTY, CHANGE_TS, TERM_ID, OPER_ID)
+                   VALUES
+                       (:AUDIT-PROD-CODE, :AUDIT-ACTION,
+                        :AUDIT-OLD-QTY, :AUDIT-NEW-QTY,
+                        CURRENT TIMESTAMP, :AUDIT-TERM-ID,
+                        :AUDIT-OPER-ID)
+               END-EXEC
+
+               IF SQLCODE = 0
+                   MOVE 'PRODUCT DELETED SUCCESSFULLY' TO CA-MESSAGE
+               ELSE
+                   MOVE 'DELETED BUT AUDIT RECORD FAILED'
+                       TO CA-MESSAGE
+               END-IF
            ELSE
-               DISPLAY "ERROR DELETING PRODUCT. SQLCODE: " SQLCODE.
-           GOBACK.
-       
+               MOVE 'ERROR DELETING PRODUCT' TO CA-MESSAGE.
+
+           PERFORM SEND-MENU.
+
+      *__________________BROWSE BY NAME____________________
+       SEND-BROWSE-SCREEN SECTION.
+           MOVE LOW-VALUES TO INVBRWO.
+           EXEC CICS SEND MAP('INVBRW')
+               MAPSET('INVMAP')
+               FROM(INVBRWO)
+               ERASE
+           END-EXEC.
+
+           MOVE 'INVBRW' TO CA-NEXT-MAP.
+
+           EXEC CICS RETURN
+               TRANSID('INV1')
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+       PROCESS-BROWSE SECTION.
+           EXEC CICS RECEIVE MAP('INVBRW')
+               MAPSET('INVMAP')
+               INTO(INVBRWI)
+           END-EXEC.
+
+           IF EIBAID = DFHPF3
+               MOVE SPACES TO CA-MESSAGE
+               PERFORM SEND-MENU.
+
+           MOVE BRWNAMI TO WS-SEARCH-NAME.
+           MOVE SPACES TO WS-SEARCH-PATTERN.
+           STRING WS-SEARCH-NAME DELIMITED BY SPACE
+                  '%' DELIMITED BY SIZE
+               INTO WS-SEARCH-PATTERN.
+
+           MOVE ZERO TO WS-BRW-INDEX.
+           MOVE LOW-VALUES TO INVBRWO.
+
+           EXEC SQL
+               DECLARE C-BRW CURSOR FOR
+               SELECT PROD_CODE, PROD_NAME, STOCK_QTY, PRICE
+               FROM PRODUCTS
+               WHERE PROD_NAME LIKE :WS-SEARCH-PATTERN
+               ORDER BY PROD_NAME
+           END-EXEC.
+
+           EXEC SQL OPEN C-BRW END-EXEC.
+
+           PERFORM FETCH-BROWSE-ROW
+               UNTIL SQLCODE NOT = 0 OR WS-BRW-INDEX NOT < 8.
+
+           EXEC SQL CLOSE C-BRW END-EXEC.
+
+           IF WS-BRW-INDEX = 0
+               MOVE 'NO PRODUCTS MATCH THAT NAME' TO BRWMSGO
+           ELSE
+               MOVE 'MATCHING PRODUCTS LISTED BELOW' TO BRWMSGO.
+
+           EXEC CICS SEND MAP('INVBRW')
+               MAPSET('INVMAP')
+               FROM(INVBRWO)
+               DATAONLY
+           END-EXEC.
+
+           MOVE 'INVBRW' TO CA-NEXT-MAP.
+
+           EXEC CICS RETURN
+               TRANSID('INV1')
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+       FETCH-BROWSE-ROW SECTION.
+           ADD 1 TO WS-BRW-INDEX.
+
+           EXEC SQL
+               FETCH C-BRW
+               INTO :WS-PROD-CODE, :WS-PROD-NAME, :WS-STOCK-QTY,
+                    :WS-PRICE
+           END-EXEC.
+
+           IF SQLCODE = 0
+               EVALUATE WS-BRW-INDEX
+                 WHEN 1
+                   MOVE WS-PROD-CODE       TO BRW1CO
+                   MOVE WS-PROD-NAME(1:25) TO BRW1NO
+                   MOVE WS-STOCK-QTY       TO BRW1QO
+                   MOVE WS-PRICE           TO BRW1PO
+                 WHEN 2
+                   MOVE WS-PROD-CODE       TO BRW2CO
+                   MOVE WS-PROD-NAME(1:25) TO BRW2NO
+                   MOVE WS-STOCK-QTY       TO BRW2QO
+                   MOVE WS-PRICE           TO BRW2PO
+                 WHEN 3
+                   MOVE WS-PROD-CODE       TO BRW3CO
+                   MOVE WS-PROD-NAME(1:25) TO BRW3NO
+                   MOVE WS-STOCK-QTY       TO BRW3QO
+                   MOVE WS-PRICE           TO BRW3PO
+                 WHEN 4
+                   MOVE WS-PROD-CODE       TO BRW4CO
+                   MOVE WS-PROD-NAME(1:25) TO BRW4NO
+                   MOVE WS-STOCK-QTY       TO BRW4QO
+                   MOVE WS-PRICE           TO BRW4PO
+                 WHEN 5
+                   MOVE WS-PROD-CODE       TO BRW5CO
+                   MOVE WS-PROD-NAME(1:25) TO BRW5NO
+                   MOVE WS-STOCK-QTY       TO BRW5QO
+                   MOVE WS-PRICE           TO BRW5PO
+                 WHEN 6
+                   MOVE WS-PROD-CODE       TO BRW6CO
+                   MOVE WS-PROD-NAME(1:25) TO BRW6NO
+                   MOVE WS-STOCK-QTY       TO BRW6QO
+                   MOVE WS-PRICE           TO BRW6PO
+                 WHEN 7
+                   MOVE WS-PROD-CODE       TO BRW7CO
+                   MOVE WS-PROD-NAME(1:25) TO BRW7NO
+                   MOVE WS-STOCK-QTY       TO BRW7QO
+                   MOVE WS-PRICE           TO BRW7PO
+                 WHEN 8
+                   MOVE WS-PROD-CODE       TO BRW8CO
+                   MOVE WS-PROD-NAME(1:25) TO BRW8NO
+                   MOVE WS-STOCK-QTY       TO BRW8QO
+                   MOVE WS-PRICE           TO BRW8PO
+               END-EVALUATE.
+
+      *__________________UPDATE PRICE____________________
+       SEND-PRICE-SCREEN SECTION.
+           MOVE LOW-VALUES TO INVPRCO.
+           EXEC CICS SEND MAP('INVPRC')
+               MAPSET('INVMAP')
+               FROM(INVPRCO)
+               ERASE
+           END-EXEC.
+
+           MOVE 'INVPRC' TO CA-NEXT-MAP.
+
+           EXEC CICS RETURN
+               TRANSID('INV1')
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+       PROCESS-PRICE SECTION.
+           EXEC CICS RECEIVE MAP('INVPRC')
+               MAPSET('INVMAP')
+               INTO(INVPRCI)
+           END-EXEC.
+
+           IF EIBAID = DFHPF3
+               MOVE SPACES TO CA-MESSAGE
+               PERFORM SEND-MENU.
+
+           IF PRCCODI NOT NUMERIC
+               MOVE 'PRODUCT CODE MUST BE NUMERIC' TO CA-MESSAGE
+               PERFORM SEND-MENU.
+
+           MOVE PRCCODI TO WS-PROD-CODE.
+
+           EXEC SQL
+               SELECT PRICE
+               INTO   :WS-PRICE
+               FROM   PRODUCTS
+               WHERE  PROD_CODE = :WS-PROD-CODE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               MOVE 'PRODUCT NOT FOUND' TO CA-MESSAGE
+               PERFORM SEND-MENU.
+
+      *    FIRST TRIP THROUGH THIS SCREEN FOR THIS CODE - THE
+      *    OPERATOR HAS NOT TYPED A NEW PRICE YET. SHOW THE CURRENT
+      *    PRICE (IN THE SAME CENTS FORMAT AS THE INPUT FIELD) AND
+      *    RETURN FOR THE NEW PRICE BEFORE CHANGING ANYTHING.
+           IF PRCNEWI = SPACES OR PRCNEWI = LOW-VALUES
+               MULTIPLY WS-PRICE BY 100 GIVING WS-PRICE-CENTS
+               MOVE LOW-VALUES  TO INVPRCO
+               MOVE PRCCODI     TO PRCCODO
+               MOVE WS-PRICE-CENTS TO PRCOLDO
+               MOVE 'CURRENT PRICE SHOWN - ENTER NEW PRICE'
+                   TO PRCMSGO
+
+               EXEC CICS SEND MAP('INVPRC')
+                   MAPSET('INVMAP')
+                   FROM(INVPRCO)
+                   DATAONLY
+               END-EXEC
+
+               MOVE 'INVPRC' TO CA-NEXT-MAP
+
+               EXEC CICS RETURN
+                   TRANSID('INV1')
+                   COMMAREA(DFHCOMMAREA)
+                   LENGTH(LENGTH OF DFHCOMMAREA)
+               END-EXEC.
+
+           IF PRCNEWI NOT NUMERIC
+               MOVE 'NEW PRICE MUST BE NUMERIC' TO CA-MESSAGE
+               PERFORM SEND-MENU.
+
+           MOVE PRCNEWI TO WS-PRICE-CENTS.
+           DIVIDE WS-PRICE-CENTS BY 100 GIVING WS-NEW-PRICE.
+
+           IF WS-NEW-PRICE = ZERO OR WS-NEW-PRICE > WS-MAX-PRICE
+               MOVE 'NEW PRICE OUT OF ALLOWED RANGE' TO CA-MESSAGE
+               PERFORM SEND-MENU.
+
+           EXEC SQL
+               UPDATE PRODUCTS
+               SET PRICE = :WS-NEW-PRICE
+               WHERE PROD_CODE = :WS-PROD-CODE
+           END-EXEC.
+
+           IF SQLCODE = 0 THEN
+               MOVE WS-PROD-CODE TO PRH-PROD-CODE
+               MOVE WS-PRICE     TO PRH-OLD-PRICE
+               MOVE WS-NEW-PRICE TO PRH-NEW-PRICE
+
+               EXEC SQL
+                   INSERT INTO PRICE_HISTORY
+                       (PROD_CODE, OLD_PRICE, NEW_PRICE,
+                        EFFECTIVE_DATE)
+                   VALUES
+                       (:PRH-PROD-CODE, :PRH-OLD-PRICE,
+                        :PRH-NEW-PRICE, CURRENT DATE)
+               END-EXEC
+
+               IF SQLCODE = 0
+                   MOVE 'PRICE UPDATED SUCCESSFULLY' TO CA-MESSAGE
+               ELSE
+                   MOVE 'UPDATED BUT PRICE HISTORY FAILED'
+                       TO CA-MESSAGE
+               END-IF
+           ELSE
+               MOVE 'ERROR UPDATING PRICE' TO CA-MESSAGE.
+
+           PERFORM SEND-MENU.
+
+      *__________________ERROR HANDLING____________________
+       CICS-ERROR SECTION.
+           MOVE 'A SYSTEM ERROR OCCURRED - TRY AGAIN' TO CA-MESSAGE.
+           PERFORM SEND-MENU.
+
        END PROGRAM INVENTORY.
-                        
\ No newline at end of file
