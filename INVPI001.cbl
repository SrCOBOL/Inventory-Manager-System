@@ -0,0 +1,323 @@
+      ******************************************************************
+      * PROGRAM:     INVPI001                                         *
+      * DESCRIPTION: PHYSICAL INVENTORY COUNT RECONCILIATION          *
+      *              READS THE WAREHOUSE COUNT FILE (PROD-CODE +      *
+      *              WAREHOUSE CODE + COUNTED QUANTITY), MATCHES EACH *
+      *              LINE AGAINST THE PRODUCT_LOCATION ROW FOR THAT   *
+      *              PRODUCT/WAREHOUSE, PRINTS A VARIANCE REPORT OF   *
+      *              SYSTEM QTY / COUNTED QTY / DIFFERENCE, AND       *
+      *              POSTS THE COUNTED QUANTITY AS THE NEW ON-HAND    *
+      *              BALANCE FOR THAT WAREHOUSE, ADJUSTING THE        *
+      *              PRODUCTS GRAND TOTAL BY THE RESULTING VARIANCE.  *
+      * AUTHOR:      FRANCISCO BORGES                                 *
+      * INSTALLATION: INVENTORY SYSTEMS                                *
+      * DATE-WRITTEN: 08/09/2026                                       *
+      * DATE-COMPILED:                                                 *
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY                                           *
+      * DATE       INIT  DESCRIPTION                                   *
+      * 08/09/2026 FB    INITIAL VERSION.                               *
+      * 08/09/2026 FB    COUNT SHEET NOW CARRIES A WAREHOUSE CODE AND   *
+      *                  POSTS PER-WAREHOUSE TO PRODUCT_LOCATION,       *
+      *                  ADJUSTING PRODUCTS BY THE VARIANCE SO THE      *
+      *                  WAREHOUSE BREAKDOWN STAYS IN SYNC WITH THE     *
+      *                  GRAND TOTAL.                                   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    INVPI001.
+       AUTHOR.        FRANCISCO BORGES.
+       INSTALLATION.  INVENTORY SYSTEMS.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COUNT-FILE ASSIGN TO CNTFILE
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT VARIANCE-RPT ASSIGN TO VARRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COUNT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CNT-RECORD.
+           05  CNT-PROD-CODE       PIC 9(04).
+           05  CNT-WAREHOUSE-CODE  PIC X(04).
+           05  CNT-COUNTED-QTY     PIC 9(05).
+           05  FILLER              PIC X(67).
+
+       FD  VARIANCE-RPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  RPT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       COPY PRODDCL.
+
+       COPY PLOCDCL.
+
+      *-----------------------------------------------------------------
+      * SWITCHES
+      *-----------------------------------------------------------------
+       77  WS-EOF-SW               PIC X(01)  VALUE 'N'.
+           88  END-OF-COUNT-FILE               VALUE 'Y'.
+
+       77  WS-PROD-FOUND-SW        PIC X(01)  VALUE 'N'.
+           88  PRODUCT-FOUND                   VALUE 'Y'.
+
+      *-----------------------------------------------------------------
+      * COUNTERS
+      *-----------------------------------------------------------------
+       77  WS-LINES-READ           PIC 9(07)  COMP  VALUE ZERO.
+       77  WS-LINES-MATCHED        PIC 9(07)  COMP  VALUE ZERO.
+       77  WS-LINES-NOTFOUND       PIC 9(07)  COMP  VALUE ZERO.
+       77  WS-VARIANCE             PIC S9(05) COMP  VALUE ZERO.
+
+      *-----------------------------------------------------------------
+      * REPORT LINES
+      *-----------------------------------------------------------------
+       01  WS-HDG-LINE-1.
+           05  FILLER               PIC X(40) VALUE
+               'PHYSICAL INVENTORY VARIANCE REPORT'.
+           05  FILLER               PIC X(40) VALUE SPACES.
+
+       01  WS-HDG-LINE-2.
+           05  FILLER               PIC X(08) VALUE 'PROD CD '.
+           05  FILLER               PIC X(32) VALUE 'PRODUCT NAME'.
+           05  FILLER               PIC X(10) VALUE 'SYSTEM'.
+           05  FILLER               PIC X(10) VALUE 'COUNTED'.
+           05  FILLER               PIC X(10) VALUE 'VARIANCE'.
+           05  FILLER               PIC X(10) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  DTL-PROD-CODE        PIC 9(04).
+           05  FILLER               PIC X(04) VALUE SPACES.
+           05  DTL-PROD-NAME        PIC X(30).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  DTL-SYS-QTY          PIC ZZZZ9.
+           05  FILLER               PIC X(05) VALUE SPACES.
+           05  DTL-CNT-QTY          PIC ZZZZ9.
+           05  FILLER               PIC X(05) VALUE SPACES.
+           05  DTL-VARIANCE         PIC -ZZZZ9.
+           05  FILLER               PIC X(12) VALUE SPACES.
+
+       01  WS-NOTFOUND-LINE.
+           05  NF-PROD-CODE         PIC 9(04).
+           05  FILLER               PIC X(04) VALUE SPACES.
+           05  FILLER               PIC X(36) VALUE
+               'NOT ON PRODUCT_LOCATION - SKIPPED'.
+           05  FILLER               PIC X(36) VALUE SPACES.
+
+       01  WS-TOTAL-LINE-1.
+           05  FILLER               PIC X(24) VALUE
+               'COUNT LINES READ......: '.
+           05  TOT-LINES-READ       PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(50) VALUE SPACES.
+
+       01  WS-TOTAL-LINE-2.
+           05  FILLER               PIC X(24) VALUE
+               'LINES MATCHED/POSTED..: '.
+           05  TOT-LINES-MATCHED    PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(50) VALUE SPACES.
+
+       01  WS-TOTAL-LINE-3.
+           05  FILLER               PIC X(24) VALUE
+               'LINES NOT ON FILE.....: '.
+           05  TOT-LINES-NOTFOUND   PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(50) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE                                                  *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-COUNT-LINE
+               THRU 2000-PROCESS-COUNT-LINE-EXIT
+               UNTIL END-OF-COUNT-FILE.
+
+           PERFORM 3000-TERMINATE
+               THRU 3000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES, PRINT HEADINGS, PRIME THE READ   *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  COUNT-FILE.
+           OPEN OUTPUT VARIANCE-RPT.
+
+           MOVE WS-HDG-LINE-1 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-HDG-LINE-2 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           PERFORM 2100-READ-COUNT-FILE
+               THRU 2100-READ-COUNT-FILE-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-COUNT-LINE - LOOK UP, REPORT AND POST ONE COUNT   *
+      *                           LINE                                 *
+      ******************************************************************
+       2000-PROCESS-COUNT-LINE.
+           MOVE 'N' TO WS-PROD-FOUND-SW.
+           MOVE CNT-PROD-CODE      TO LOC-PROD-CODE.
+           MOVE CNT-WAREHOUSE-CODE TO LOC-WAREHOUSE-CODE.
+
+           EXEC SQL
+               SELECT STOCK_QTY
+               INTO   :LOC-STOCK-QTY
+               FROM   PRODUCT_LOCATION
+               WHERE  PROD_CODE = :LOC-PROD-CODE
+               AND    WAREHOUSE_CODE = :LOC-WAREHOUSE-CODE
+           END-EXEC.
+
+           IF SQLCODE = 0
+               MOVE 'Y' TO WS-PROD-FOUND-SW
+               MOVE LOC-PROD-CODE TO PROD-CODE
+               EXEC SQL
+                   SELECT PROD_NAME
+                   INTO   :PROD-NAME
+                   FROM   PRODUCTS
+                   WHERE  PROD_CODE = :PROD-CODE
+               END-EXEC
+           ELSE
+               IF SQLCODE NOT = 100
+                   DISPLAY 'INVPI001 - ERROR SELECTING PROD_CODE '
+                           LOC-PROD-CODE ' SQLCODE: ' SQLCODE.
+
+           IF PRODUCT-FOUND
+               PERFORM 2200-REPORT-AND-POST
+                   THRU 2200-REPORT-AND-POST-EXIT
+           ELSE
+               PERFORM 2300-REPORT-NOT-FOUND
+                   THRU 2300-REPORT-NOT-FOUND-EXIT.
+
+           PERFORM 2100-READ-COUNT-FILE
+               THRU 2100-READ-COUNT-FILE-EXIT.
+
+       2000-PROCESS-COUNT-LINE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-READ-COUNT-FILE - READ ONE COUNT RECORD                  *
+      ******************************************************************
+       2100-READ-COUNT-FILE.
+           READ COUNT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+                   GO TO 2100-READ-COUNT-FILE-EXIT.
+
+           ADD 1 TO WS-LINES-READ.
+
+       2100-READ-COUNT-FILE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-REPORT-AND-POST - WRITE THE VARIANCE LINE AND APPLY THE  *
+      *                        COUNTED QUANTITY AS THE NEW ON-HAND    *
+      ******************************************************************
+       2200-REPORT-AND-POST.
+           COMPUTE WS-VARIANCE = CNT-COUNTED-QTY - LOC-STOCK-QTY.
+
+           MOVE CNT-PROD-CODE   TO DTL-PROD-CODE.
+           MOVE PROD-NAME       TO DTL-PROD-NAME.
+           MOVE LOC-STOCK-QTY   TO DTL-SYS-QTY.
+           MOVE CNT-COUNTED-QTY TO DTL-CNT-QTY.
+           MOVE WS-VARIANCE     TO DTL-VARIANCE.
+
+           MOVE WS-DETAIL-LINE TO RPT-LINE.
+           WRITE RPT-LINE.
+
+      *    POST THE COUNTED QUANTITY TO THE WAREHOUSE ROW THAT WAS
+      *    ACTUALLY COUNTED, THEN ROLL THE RESULTING VARIANCE INTO
+      *    THE PRODUCTS GRAND TOTAL SO THE TWO STAY IN STEP.
+           EXEC SQL
+               UPDATE PRODUCT_LOCATION
+               SET    STOCK_QTY = :CNT-COUNTED-QTY
+               WHERE  PROD_CODE = :LOC-PROD-CODE
+               AND    WAREHOUSE_CODE = :LOC-WAREHOUSE-CODE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'INVPI001 - ERROR POSTING LOCATION PROD_CODE '
+                       LOC-PROD-CODE ' SQLCODE: ' SQLCODE
+           ELSE
+               EXEC SQL
+                   UPDATE PRODUCTS
+                   SET    STOCK_QTY = STOCK_QTY + :WS-VARIANCE
+                   WHERE  PROD_CODE = :LOC-PROD-CODE
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   DISPLAY 'INVPI001 - ERROR POSTING PROD_CODE '
+                           LOC-PROD-CODE ' SQLCODE: ' SQLCODE
+               ELSE
+                   ADD 1 TO WS-LINES-MATCHED.
+
+       2200-REPORT-AND-POST-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2300-REPORT-NOT-FOUND - COUNT LINE FOR A CODE PRODUCTS DOESN'T *
+      *                         KNOW ABOUT - REPORT, DO NOT POST       *
+      ******************************************************************
+       2300-REPORT-NOT-FOUND.
+           MOVE CNT-PROD-CODE TO NF-PROD-CODE.
+           MOVE WS-NOTFOUND-LINE TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           ADD 1 TO WS-LINES-NOTFOUND.
+
+       2300-REPORT-NOT-FOUND-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-TERMINATE - PRINT TOTALS AND CLOSE FILES                 *
+      ******************************************************************
+       3000-TERMINATE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE WS-LINES-READ     TO TOT-LINES-READ.
+           MOVE WS-TOTAL-LINE-1   TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE WS-LINES-MATCHED  TO TOT-LINES-MATCHED.
+           MOVE WS-TOTAL-LINE-2   TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE WS-LINES-NOTFOUND TO TOT-LINES-NOTFOUND.
+           MOVE WS-TOTAL-LINE-3   TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           CLOSE COUNT-FILE.
+           CLOSE VARIANCE-RPT.
+
+       3000-TERMINATE-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           EXIT.
+
+       END PROGRAM INVPI001.
