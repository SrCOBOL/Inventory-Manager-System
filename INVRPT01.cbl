@@ -0,0 +1,218 @@
+      ******************************************************************
+      * PROGRAM:     INVRPT01                                         *
+      * DESCRIPTION: LOW STOCK REORDER REPORT                         *
+      *              CURSORS THROUGH PRODUCTS AND LISTS EVERY PRODUCT  *
+      *              WHOSE STOCK-QTY HAS FALLEN BELOW ITS REORDER      *
+      *              POINT, SO PURCHASING CAN WORK A SINGLE REPORT     *
+      *              INSTEAD OF CHECKING PRODUCTS ONE CODE AT A TIME.  *
+      * AUTHOR:      FRANCISCO BORGES                                 *
+      * INSTALLATION: INVENTORY SYSTEMS                                *
+      * DATE-WRITTEN: 08/09/2026                                       *
+      * DATE-COMPILED:                                                 *
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY                                           *
+      * DATE       INIT  DESCRIPTION                                   *
+      * 08/09/2026 FB    INITIAL VERSION.                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    INVRPT01.
+       AUTHOR.        FRANCISCO BORGES.
+       INSTALLATION.  INVENTORY SYSTEMS.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       SPECIAL-NAMES.
+           C01 IS TO-NEW-PAGE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REORDER-RPT ASSIGN TO REORDRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REORDER-RPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  RPT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       COPY PRODDCL.
+
+      *-----------------------------------------------------------------
+      * SWITCHES
+      *-----------------------------------------------------------------
+       77  WS-EOF-SW               PIC X(01)  VALUE 'N'.
+           88  END-OF-CURSOR                  VALUE 'Y'.
+
+      *-----------------------------------------------------------------
+      * COUNTERS
+      *-----------------------------------------------------------------
+       77  WS-LINES-READ           PIC 9(07)  COMP  VALUE ZERO.
+       77  WS-LINES-PRINTED        PIC 9(07)  COMP  VALUE ZERO.
+
+      *-----------------------------------------------------------------
+      * REPORT HEADING AND DETAIL LINES
+      *-----------------------------------------------------------------
+       01  WS-HDG-LINE-1.
+           05  FILLER               PIC X(30) VALUE
+               'INVENTORY REORDER REPORT'.
+           05  FILLER               PIC X(50) VALUE SPACES.
+
+       01  WS-HDG-LINE-2.
+           05  FILLER               PIC X(08) VALUE 'PROD CD '.
+           05  FILLER               PIC X(32) VALUE 'PRODUCT NAME'.
+           05  FILLER               PIC X(10) VALUE 'ON HAND'.
+           05  FILLER               PIC X(10) VALUE 'REORDER'.
+           05  FILLER               PIC X(20) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  DTL-PROD-CODE        PIC 9(04).
+           05  FILLER               PIC X(04) VALUE SPACES.
+           05  DTL-PROD-NAME        PIC X(30).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  DTL-STOCK-QTY        PIC ZZZZ9.
+           05  FILLER               PIC X(05) VALUE SPACES.
+           05  DTL-REORDER-POINT    PIC ZZZZ9.
+           05  FILLER               PIC X(17) VALUE SPACES.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER               PIC X(22) VALUE
+               'PRODUCTS BELOW POINT: '.
+           05  TOT-LINES-PRINTED    PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(52) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      * CURSOR - EVERY PRODUCT WHOSE STOCK HAS FALLEN BELOW ITS
+      * REORDER POINT
+      *-----------------------------------------------------------------
+       EXEC SQL
+           DECLARE REORDER-CSR CURSOR FOR
+               SELECT PROD_CODE, PROD_NAME, STOCK_QTY,
+                      PRICE, REORDER_POINT
+               FROM   PRODUCTS
+               WHERE  STOCK_QTY < REORDER_POINT
+               ORDER BY PROD_CODE
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE                                                  *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-CURSOR
+               THRU 2000-PROCESS-CURSOR-EXIT
+               UNTIL END-OF-CURSOR.
+
+           PERFORM 3000-TERMINATE
+               THRU 3000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES AND CURSOR, PRINT HEADINGS        *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN OUTPUT REORDER-RPT.
+
+           MOVE WS-HDG-LINE-1 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-HDG-LINE-2 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           EXEC SQL
+               OPEN REORDER-CSR
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'INVRPT01 - ERROR OPENING REORDER-CSR. '
+                       'SQLCODE: ' SQLCODE
+               MOVE 'Y' TO WS-EOF-SW
+               GO TO 1000-INITIALIZE-EXIT.
+
+           PERFORM 2100-FETCH-NEXT
+               THRU 2100-FETCH-NEXT-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-CURSOR - WRITE ONE DETAIL LINE PER ROW FETCHED    *
+      ******************************************************************
+       2000-PROCESS-CURSOR.
+           ADD 1 TO WS-LINES-READ.
+
+           MOVE PROD-CODE      TO DTL-PROD-CODE.
+           MOVE PROD-NAME      TO DTL-PROD-NAME.
+           MOVE STOCK-QTY      TO DTL-STOCK-QTY.
+           MOVE REORDER-POINT  TO DTL-REORDER-POINT.
+
+           MOVE WS-DETAIL-LINE TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           ADD 1 TO WS-LINES-PRINTED.
+
+           PERFORM 2100-FETCH-NEXT
+               THRU 2100-FETCH-NEXT-EXIT.
+
+       2000-PROCESS-CURSOR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-FETCH-NEXT - FETCH ONE ROW, SET THE EOF SWITCH AT         *
+      *                   END OF CURSOR                                *
+      ******************************************************************
+       2100-FETCH-NEXT.
+           EXEC SQL
+               FETCH REORDER-CSR
+               INTO  :PROD-CODE, :PROD-NAME, :STOCK-QTY,
+                     :PRICE, :REORDER-POINT
+           END-EXEC.
+
+           IF SQLCODE = 100
+               MOVE 'Y' TO WS-EOF-SW
+           ELSE
+               IF SQLCODE NOT = ZERO
+                   DISPLAY 'INVRPT01 - ERROR FETCHING REORDER-CSR. '
+                           'SQLCODE: ' SQLCODE
+                   MOVE 'Y' TO WS-EOF-SW.
+
+       2100-FETCH-NEXT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-TERMINATE - PRINT TOTALS, CLOSE CURSOR AND REPORT         *
+      ******************************************************************
+       3000-TERMINATE.
+           EXEC SQL
+               CLOSE REORDER-CSR
+           END-EXEC.
+
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-LINES-PRINTED TO TOT-LINES-PRINTED.
+           MOVE WS-TOTAL-LINE TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           CLOSE REORDER-RPT.
+
+       3000-TERMINATE-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           EXIT.
+
+       END PROGRAM INVRPT01.
