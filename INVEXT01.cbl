@@ -0,0 +1,215 @@
+      ******************************************************************
+      * PROGRAM:     INVEXT01                                         *
+      * DESCRIPTION: NIGHTLY INVENTORY EXTRACT FEED                   *
+      *              CURSORS THROUGH PRODUCTS AND WRITES ONE FIXED-    *
+      *              FORMAT RECORD PER PRODUCT (CODE/NAME/QUANTITY/    *
+      *              PRICE/LAST-CHANGED-DATE) FOR THE PURCHASING AND   *
+      *              GENERAL LEDGER SYSTEMS TO PICK UP, SO INVENTORY   *
+      *              VALUATION NUMBERS DON'T HAVE TO BE RETYPED BY     *
+      *              HAND PRODUCT BY PRODUCT. THE LAST-CHANGED DATE IS *
+      *              THE MORE RECENT OF THIS PRODUCT'S LATEST          *
+      *              INVENTORY-AUDIT ENTRY AND ITS LATEST PRICE-       *
+      *              HISTORY ENTRY.                                   *
+      * AUTHOR:      FRANCISCO BORGES                                 *
+      * INSTALLATION: INVENTORY SYSTEMS                                *
+      * DATE-WRITTEN: 08/09/2026                                       *
+      * DATE-COMPILED:                                                 *
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY                                           *
+      * DATE       INIT  DESCRIPTION                                   *
+      * 08/09/2026 FB    INITIAL VERSION.                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    INVEXT01.
+       AUTHOR.        FRANCISCO BORGES.
+       INSTALLATION.  INVENTORY SYSTEMS.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN TO EXTRFILE
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  EXT-RECORD.
+           05  EXT-PROD-CODE        PIC 9(04).
+           05  EXT-PROD-NAME        PIC X(30).
+           05  EXT-STOCK-QTY        PIC 9(05).
+           05  EXT-PRICE            PIC 9(05)V99.
+           05  EXT-LAST-CHANGED     PIC X(10).
+           05  FILLER               PIC X(24) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       COPY PRODDCL.
+
+      *-----------------------------------------------------------------
+      * SWITCHES
+      *-----------------------------------------------------------------
+       77  WS-EOF-SW               PIC X(01)  VALUE 'N'.
+           88  END-OF-CURSOR                  VALUE 'Y'.
+
+      *-----------------------------------------------------------------
+      * COUNTERS
+      *-----------------------------------------------------------------
+       77  WS-RECS-WRITTEN         PIC 9(07)  COMP  VALUE ZERO.
+
+      *-----------------------------------------------------------------
+      * LAST-CHANGED DATE LOOKUP
+      *-----------------------------------------------------------------
+       77  WS-LAST-CHANGED         PIC X(10).
+       77  WS-LAST-CHANGED-IND     PIC S9(04) COMP  VALUE ZERO.
+
+      *-----------------------------------------------------------------
+      * CURSOR - EVERY PRODUCT ON FILE
+      *-----------------------------------------------------------------
+       EXEC SQL
+           DECLARE EXTRACT-CSR CURSOR FOR
+               SELECT PROD_CODE, PROD_NAME, STOCK_QTY, PRICE
+               FROM   PRODUCTS
+               ORDER BY PROD_CODE
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE                                                  *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-CURSOR
+               THRU 2000-PROCESS-CURSOR-EXIT
+               UNTIL END-OF-CURSOR.
+
+           PERFORM 3000-TERMINATE
+               THRU 3000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN THE EXTRACT FILE AND CURSOR, PRIME THE  *
+      *                   FIRST FETCH                                  *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN OUTPUT EXTRACT-FILE.
+
+           EXEC SQL
+               OPEN EXTRACT-CSR
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'INVEXT01 - ERROR OPENING EXTRACT-CSR. '
+                       'SQLCODE: ' SQLCODE
+               MOVE 'Y' TO WS-EOF-SW
+               GO TO 1000-INITIALIZE-EXIT.
+
+           PERFORM 2100-FETCH-NEXT
+               THRU 2100-FETCH-NEXT-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-CURSOR - LOOK UP THE LAST-CHANGED DATE AND WRITE  *
+      *                       ONE EXTRACT RECORD PER PRODUCT FETCHED   *
+      ******************************************************************
+       2000-PROCESS-CURSOR.
+           PERFORM 2200-GET-LAST-CHANGED
+               THRU 2200-GET-LAST-CHANGED-EXIT.
+
+           MOVE PROD-CODE       TO EXT-PROD-CODE.
+           MOVE PROD-NAME       TO EXT-PROD-NAME.
+           MOVE STOCK-QTY       TO EXT-STOCK-QTY.
+           MOVE PRICE           TO EXT-PRICE.
+           MOVE WS-LAST-CHANGED TO EXT-LAST-CHANGED.
+
+           WRITE EXT-RECORD.
+
+           ADD 1 TO WS-RECS-WRITTEN.
+
+           PERFORM 2100-FETCH-NEXT
+               THRU 2100-FETCH-NEXT-EXIT.
+
+       2000-PROCESS-CURSOR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-FETCH-NEXT - FETCH ONE ROW, SET THE EOF SWITCH AT         *
+      *                   END OF CURSOR                                *
+      ******************************************************************
+       2100-FETCH-NEXT.
+           EXEC SQL
+               FETCH EXTRACT-CSR
+               INTO  :PROD-CODE, :PROD-NAME, :STOCK-QTY, :PRICE
+           END-EXEC.
+
+           IF SQLCODE = 100
+               MOVE 'Y' TO WS-EOF-SW
+           ELSE
+               IF SQLCODE NOT = ZERO
+                   DISPLAY 'INVEXT01 - ERROR FETCHING EXTRACT-CSR. '
+                           'SQLCODE: ' SQLCODE
+                   MOVE 'Y' TO WS-EOF-SW.
+
+       2100-FETCH-NEXT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-GET-LAST-CHANGED - THE MORE RECENT OF THIS PRODUCT'S      *
+      *                         LATEST AUDIT ENTRY AND LATEST PRICE    *
+      *                         HISTORY ENTRY, OR SPACES IF NEITHER    *
+      ******************************************************************
+       2200-GET-LAST-CHANGED.
+           MOVE SPACES TO WS-LAST-CHANGED.
+
+           EXEC SQL
+               SELECT MAX(CHG_DATE)
+               INTO   :WS-LAST-CHANGED :WS-LAST-CHANGED-IND
+               FROM   (SELECT DATE(CHANGE_TS) AS CHG_DATE
+                         FROM INVENTORY_AUDIT
+                         WHERE PROD_CODE = :PROD-CODE
+                       UNION
+                       SELECT EFFECTIVE_DATE AS CHG_DATE
+                         FROM PRICE_HISTORY
+                         WHERE PROD_CODE = :PROD-CODE) AS CHANGES
+           END-EXEC.
+
+           IF SQLCODE NOT = 0 OR WS-LAST-CHANGED-IND < 0
+               MOVE SPACES TO WS-LAST-CHANGED.
+
+       2200-GET-LAST-CHANGED-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-TERMINATE - CLOSE THE CURSOR AND THE EXTRACT FILE         *
+      ******************************************************************
+       3000-TERMINATE.
+           EXEC SQL
+               CLOSE EXTRACT-CSR
+           END-EXEC.
+
+           DISPLAY 'INVEXT01 - RECORDS WRITTEN: ' WS-RECS-WRITTEN.
+
+           CLOSE EXTRACT-FILE.
+
+       3000-TERMINATE-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           EXIT.
+
+       END PROGRAM INVEXT01.
