@@ -0,0 +1,8 @@
+      ******************************************************************
+      * DCLGEN TABLE(PRODUCT_LOCATION)                                *
+      * PER-WAREHOUSE STOCK BREAKDOWN HOST VARIABLES.                 *
+      ******************************************************************
+       01  DCLPRODUCT-LOCATION.
+           10 LOC-PROD-CODE          PIC 9(4).
+           10 LOC-WAREHOUSE-CODE     PIC X(04).
+           10 LOC-STOCK-QTY          PIC 9(5).
