@@ -0,0 +1,8 @@
+      ******************************************************************
+      * DCLGEN TABLE(PRICE_HISTORY)                                   *
+      * HOST VARIABLES FOR THE PRICE-CHANGE HISTORY TRAIL.             *
+      ******************************************************************
+       01  DCLPRICE-HISTORY.
+           10 PRH-PROD-CODE          PIC 9(4).
+           10 PRH-OLD-PRICE          PIC 9(5)V99.
+           10 PRH-NEW-PRICE          PIC 9(5)V99.
