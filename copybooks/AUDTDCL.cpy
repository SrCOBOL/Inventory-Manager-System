@@ -0,0 +1,13 @@
+      ******************************************************************
+      * DCLGEN TABLE(INVENTORY_AUDIT)                                 *
+      * HOST VARIABLES FOR THE QUANTITY/DELETE AUDIT TRAIL.            *
+      ******************************************************************
+       01  DCLINVENTORY-AUDIT.
+           10 AUDIT-PROD-CODE        PIC 9(4).
+           10 AUDIT-ACTION           PIC X(01).
+               88  AUDIT-ACTION-UPDATE    VALUE 'U'.
+               88  AUDIT-ACTION-DELETE    VALUE 'D'.
+           10 AUDIT-OLD-QTY          PIC 9(5).
+           10 AUDIT-NEW-QTY          PIC 9(5).
+           10 AUDIT-TERM-ID          PIC X(04).
+           10 AUDIT-OPER-ID          PIC X(03).
