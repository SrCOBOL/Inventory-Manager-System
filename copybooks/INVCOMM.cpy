@@ -0,0 +1,8 @@
+      ******************************************************************
+      * COMMAREA LAYOUT FOR TRANSACTION INV1 (PROGRAM INVENTORY).      *
+      * CARRIES STATE BETWEEN THE SEND-MAP AND THE NEXT RECEIVE-MAP   *
+      * IN THE PSEUDO-CONVERSATION.                                    *
+      ******************************************************************
+       01  DFHCOMMAREA.
+           05  CA-NEXT-MAP          PIC X(08).
+           05  CA-MESSAGE           PIC X(40).
