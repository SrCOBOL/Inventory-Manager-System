@@ -0,0 +1,389 @@
+      ******************************************************************
+      * SYMBOLIC MAP FOR MAPSET INVMAP (BMS SOURCE: BMS/INVMAP.BMS)   *
+      * ONE 01-LEVEL PER MAP, <MAP>I FOR THE DATA RECEIVED FROM THE   *
+      * TERMINAL, <MAP>O REDEFINING IT FOR THE DATA SENT TO IT.        *
+      ******************************************************************
+      *
+      *----------------------------------------------------------------
+      * MAP: INVMENU
+      *----------------------------------------------------------------
+       01  INVMENUI.
+           05  MENMSGL             PIC S9(4) COMP.
+           05  MENMSGA             PIC X.
+           05  MENMSGI             PIC X(40).
+
+       01  INVMENUO REDEFINES INVMENUI.
+           05  FILLER              PIC X(03).
+           05  MENMSGO             PIC X(40).
+
+      *----------------------------------------------------------------
+      * MAP: INVADD
+      *----------------------------------------------------------------
+       01  INVADDI.
+           05  ADDCODL             PIC S9(4) COMP.
+           05  ADDCODA             PIC X.
+           05  ADDCODI             PIC X(04).
+           05  ADDNAML             PIC S9(4) COMP.
+           05  ADDNAMA             PIC X.
+           05  ADDNAMI             PIC X(30).
+           05  ADDQTYL             PIC S9(4) COMP.
+           05  ADDQTYA             PIC X.
+           05  ADDQTYI             PIC X(05).
+           05  ADDPRCL             PIC S9(4) COMP.
+           05  ADDPRCA             PIC X.
+           05  ADDPRCI             PIC X(07).
+           05  ADDROPL             PIC S9(4) COMP.
+           05  ADDROPA             PIC X.
+           05  ADDROPI             PIC X(05).
+           05  ADDWHSL             PIC S9(4) COMP.
+           05  ADDWHSA             PIC X.
+           05  ADDWHSI             PIC X(04).
+           05  ADDMSGL             PIC S9(4) COMP.
+           05  ADDMSGA             PIC X.
+           05  ADDMSGI             PIC X(40).
+
+       01  INVADDO REDEFINES INVADDI.
+           05  FILLER              PIC X(03).
+           05  ADDCODO             PIC X(04).
+           05  FILLER              PIC X(03).
+           05  ADDNAMO             PIC X(30).
+           05  FILLER              PIC X(03).
+           05  ADDQTYO             PIC X(05).
+           05  FILLER              PIC X(03).
+           05  ADDPRCO             PIC X(07).
+           05  FILLER              PIC X(03).
+           05  ADDROPO             PIC X(05).
+           05  FILLER              PIC X(03).
+           05  ADDWHSO             PIC X(04).
+           05  FILLER              PIC X(03).
+           05  ADDMSGO             PIC X(40).
+
+      *----------------------------------------------------------------
+      * MAP: INVVIEW
+      *----------------------------------------------------------------
+       01  INVVIEWI.
+           05  VWCODL              PIC S9(4) COMP.
+           05  VWCODA              PIC X.
+           05  VWCODI              PIC X(04).
+           05  VWNAML              PIC S9(4) COMP.
+           05  VWNAMA              PIC X.
+           05  VWNAMI              PIC X(30).
+           05  VWQTYL              PIC S9(4) COMP.
+           05  VWQTYA              PIC X.
+           05  VWQTYI              PIC X(05).
+           05  VWPRCL              PIC S9(4) COMP.
+           05  VWPRCA              PIC X.
+           05  VWPRCI              PIC X(07).
+           05  VWROPL              PIC S9(4) COMP.
+           05  VWROPA              PIC X.
+           05  VWROPI              PIC X(05).
+           05  VWL1WL              PIC S9(4) COMP.
+           05  VWL1WA              PIC X.
+           05  VWL1WI              PIC X(04).
+           05  VWL1QL              PIC S9(4) COMP.
+           05  VWL1QA              PIC X.
+           05  VWL1QI              PIC X(05).
+           05  VWL2WL              PIC S9(4) COMP.
+           05  VWL2WA              PIC X.
+           05  VWL2WI              PIC X(04).
+           05  VWL2QL              PIC S9(4) COMP.
+           05  VWL2QA              PIC X.
+           05  VWL2QI              PIC X(05).
+           05  VWL3WL              PIC S9(4) COMP.
+           05  VWL3WA              PIC X.
+           05  VWL3WI              PIC X(04).
+           05  VWL3QL              PIC S9(4) COMP.
+           05  VWL3QA              PIC X.
+           05  VWL3QI              PIC X(05).
+           05  VWL4WL              PIC S9(4) COMP.
+           05  VWL4WA              PIC X.
+           05  VWL4WI              PIC X(04).
+           05  VWL4QL              PIC S9(4) COMP.
+           05  VWL4QA              PIC X.
+           05  VWL4QI              PIC X(05).
+           05  VWMSGL              PIC S9(4) COMP.
+           05  VWMSGA              PIC X.
+           05  VWMSGI              PIC X(40).
+
+       01  INVVIEWO REDEFINES INVVIEWI.
+           05  FILLER              PIC X(03).
+           05  VWCODO              PIC X(04).
+           05  FILLER              PIC X(03).
+           05  VWNAMO              PIC X(30).
+           05  FILLER              PIC X(03).
+           05  VWQTYO              PIC X(05).
+           05  FILLER              PIC X(03).
+           05  VWPRCO              PIC X(07).
+           05  FILLER              PIC X(03).
+           05  VWROPO              PIC X(05).
+           05  FILLER              PIC X(03).
+           05  VWL1WO              PIC X(04).
+           05  FILLER              PIC X(03).
+           05  VWL1QO              PIC X(05).
+           05  FILLER              PIC X(03).
+           05  VWL2WO              PIC X(04).
+           05  FILLER              PIC X(03).
+           05  VWL2QO              PIC X(05).
+           05  FILLER              PIC X(03).
+           05  VWL3WO              PIC X(04).
+           05  FILLER              PIC X(03).
+           05  VWL3QO              PIC X(05).
+           05  FILLER              PIC X(03).
+           05  VWL4WO              PIC X(04).
+           05  FILLER              PIC X(03).
+           05  VWL4QO              PIC X(05).
+           05  FILLER              PIC X(03).
+           05  VWMSGO              PIC X(40).
+
+      *----------------------------------------------------------------
+      * MAP: INVUPD
+      *----------------------------------------------------------------
+       01  INVUPDI.
+           05  UPDCODL             PIC S9(4) COMP.
+           05  UPDCODA             PIC X.
+           05  UPDCODI             PIC X(04).
+           05  UPDWHSL             PIC S9(4) COMP.
+           05  UPDWHSA             PIC X.
+           05  UPDWHSI             PIC X(04).
+           05  UPDQTYL             PIC S9(4) COMP.
+           05  UPDQTYA             PIC X.
+           05  UPDQTYI             PIC X(05).
+           05  UPDMSGL             PIC S9(4) COMP.
+           05  UPDMSGA             PIC X.
+           05  UPDMSGI             PIC X(40).
+
+       01  INVUPDO REDEFINES INVUPDI.
+           05  FILLER              PIC X(03).
+           05  UPDCODO             PIC X(04).
+           05  FILLER              PIC X(03).
+           05  UPDWHSO             PIC X(04).
+           05  FILLER              PIC X(03).
+           05  UPDQTYO             PIC X(05).
+           05  FILLER              PIC X(03).
+           05  UPDMSGO             PIC X(40).
+
+      *----------------------------------------------------------------
+      * MAP: INVDEL
+      *----------------------------------------------------------------
+       01  INVDELI.
+           05  DELCODL             PIC S9(4) COMP.
+           05  DELCODA             PIC X.
+           05  DELCODI             PIC X(04).
+           05  DELCNFL             PIC S9(4) COMP.
+           05  DELCNFA             PIC X.
+           05  DELCNFI             PIC X(01).
+           05  DELMSGL             PIC S9(4) COMP.
+           05  DELMSGA             PIC X.
+           05  DELMSGI             PIC X(40).
+
+       01  INVDELO REDEFINES INVDELI.
+           05  FILLER              PIC X(03).
+           05  DELCODO             PIC X(04).
+           05  FILLER              PIC X(03).
+           05  DELCNFO             PIC X(01).
+           05  FILLER              PIC X(03).
+           05  DELMSGO             PIC X(40).
+
+      *----------------------------------------------------------------
+      * MAP: INVBRW
+      *----------------------------------------------------------------
+       01  INVBRWI.
+           05  BRWNAML             PIC S9(4) COMP.
+           05  BRWNAMA             PIC X.
+           05  BRWNAMI             PIC X(30).
+           05  BRW1CL              PIC S9(4) COMP.
+           05  BRW1CA              PIC X.
+           05  BRW1CI              PIC X(04).
+           05  BRW1NL              PIC S9(4) COMP.
+           05  BRW1NA              PIC X.
+           05  BRW1NI              PIC X(25).
+           05  BRW1QL              PIC S9(4) COMP.
+           05  BRW1QA              PIC X.
+           05  BRW1QI              PIC X(05).
+           05  BRW1PL              PIC S9(4) COMP.
+           05  BRW1PA              PIC X.
+           05  BRW1PI              PIC X(07).
+           05  BRW2CL              PIC S9(4) COMP.
+           05  BRW2CA              PIC X.
+           05  BRW2CI              PIC X(04).
+           05  BRW2NL              PIC S9(4) COMP.
+           05  BRW2NA              PIC X.
+           05  BRW2NI              PIC X(25).
+           05  BRW2QL              PIC S9(4) COMP.
+           05  BRW2QA              PIC X.
+           05  BRW2QI              PIC X(05).
+           05  BRW2PL              PIC S9(4) COMP.
+           05  BRW2PA              PIC X.
+           05  BRW2PI              PIC X(07).
+           05  BRW3CL              PIC S9(4) COMP.
+           05  BRW3CA              PIC X.
+           05  BRW3CI              PIC X(04).
+           05  BRW3NL              PIC S9(4) COMP.
+           05  BRW3NA              PIC X.
+           05  BRW3NI              PIC X(25).
+           05  BRW3QL              PIC S9(4) COMP.
+           05  BRW3QA              PIC X.
+           05  BRW3QI              PIC X(05).
+           05  BRW3PL              PIC S9(4) COMP.
+           05  BRW3PA              PIC X.
+           05  BRW3PI              PIC X(07).
+           05  BRW4CL              PIC S9(4) COMP.
+           05  BRW4CA              PIC X.
+           05  BRW4CI              PIC X(04).
+           05  BRW4NL              PIC S9(4) COMP.
+           05  BRW4NA              PIC X.
+           05  BRW4NI              PIC X(25).
+           05  BRW4QL              PIC S9(4) COMP.
+           05  BRW4QA              PIC X.
+           05  BRW4QI              PIC X(05).
+           05  BRW4PL              PIC S9(4) COMP.
+           05  BRW4PA              PIC X.
+           05  BRW4PI              PIC X(07).
+           05  BRW5CL              PIC S9(4) COMP.
+           05  BRW5CA              PIC X.
+           05  BRW5CI              PIC X(04).
+           05  BRW5NL              PIC S9(4) COMP.
+           05  BRW5NA              PIC X.
+           05  BRW5NI              PIC X(25).
+           05  BRW5QL              PIC S9(4) COMP.
+           05  BRW5QA              PIC X.
+           05  BRW5QI              PIC X(05).
+           05  BRW5PL              PIC S9(4) COMP.
+           05  BRW5PA              PIC X.
+           05  BRW5PI              PIC X(07).
+           05  BRW6CL              PIC S9(4) COMP.
+           05  BRW6CA              PIC X.
+           05  BRW6CI              PIC X(04).
+           05  BRW6NL              PIC S9(4) COMP.
+           05  BRW6NA              PIC X.
+           05  BRW6NI              PIC X(25).
+           05  BRW6QL              PIC S9(4) COMP.
+           05  BRW6QA              PIC X.
+           05  BRW6QI              PIC X(05).
+           05  BRW6PL              PIC S9(4) COMP.
+           05  BRW6PA              PIC X.
+           05  BRW6PI              PIC X(07).
+           05  BRW7CL              PIC S9(4) COMP.
+           05  BRW7CA              PIC X.
+           05  BRW7CI              PIC X(04).
+           05  BRW7NL              PIC S9(4) COMP.
+           05  BRW7NA              PIC X.
+           05  BRW7NI              PIC X(25).
+           05  BRW7QL              PIC S9(4) COMP.
+           05  BRW7QA              PIC X.
+           05  BRW7QI              PIC X(05).
+           05  BRW7PL              PIC S9(4) COMP.
+           05  BRW7PA              PIC X.
+           05  BRW7PI              PIC X(07).
+           05  BRW8CL              PIC S9(4) COMP.
+           05  BRW8CA              PIC X.
+           05  BRW8CI              PIC X(04).
+           05  BRW8NL              PIC S9(4) COMP.
+           05  BRW8NA              PIC X.
+           05  BRW8NI              PIC X(25).
+           05  BRW8QL              PIC S9(4) COMP.
+           05  BRW8QA              PIC X.
+           05  BRW8QI              PIC X(05).
+           05  BRW8PL              PIC S9(4) COMP.
+           05  BRW8PA              PIC X.
+           05  BRW8PI              PIC X(07).
+           05  BRWMSGL             PIC S9(4) COMP.
+           05  BRWMSGA             PIC X.
+           05  BRWMSGI             PIC X(40).
+
+       01  INVBRWO REDEFINES INVBRWI.
+           05  FILLER              PIC X(03).
+           05  BRWNAMO             PIC X(30).
+           05  FILLER              PIC X(03).
+           05  BRW1CO              PIC X(04).
+           05  FILLER              PIC X(03).
+           05  BRW1NO              PIC X(25).
+           05  FILLER              PIC X(03).
+           05  BRW1QO              PIC X(05).
+           05  FILLER              PIC X(03).
+           05  BRW1PO              PIC X(07).
+           05  FILLER              PIC X(03).
+           05  BRW2CO              PIC X(04).
+           05  FILLER              PIC X(03).
+           05  BRW2NO              PIC X(25).
+           05  FILLER              PIC X(03).
+           05  BRW2QO              PIC X(05).
+           05  FILLER              PIC X(03).
+           05  BRW2PO              PIC X(07).
+           05  FILLER              PIC X(03).
+           05  BRW3CO              PIC X(04).
+           05  FILLER              PIC X(03).
+           05  BRW3NO              PIC X(25).
+           05  FILLER              PIC X(03).
+           05  BRW3QO              PIC X(05).
+           05  FILLER              PIC X(03).
+           05  BRW3PO              PIC X(07).
+           05  FILLER              PIC X(03).
+           05  BRW4CO              PIC X(04).
+           05  FILLER              PIC X(03).
+           05  BRW4NO              PIC X(25).
+           05  FILLER              PIC X(03).
+           05  BRW4QO              PIC X(05).
+           05  FILLER              PIC X(03).
+           05  BRW4PO              PIC X(07).
+           05  FILLER              PIC X(03).
+           05  BRW5CO              PIC X(04).
+           05  FILLER              PIC X(03).
+           05  BRW5NO              PIC X(25).
+           05  FILLER              PIC X(03).
+           05  BRW5QO              PIC X(05).
+           05  FILLER              PIC X(03).
+           05  BRW5PO              PIC X(07).
+           05  FILLER              PIC X(03).
+           05  BRW6CO              PIC X(04).
+           05  FILLER              PIC X(03).
+           05  BRW6NO              PIC X(25).
+           05  FILLER              PIC X(03).
+           05  BRW6QO              PIC X(05).
+           05  FILLER              PIC X(03).
+           05  BRW6PO              PIC X(07).
+           05  FILLER              PIC X(03).
+           05  BRW7CO              PIC X(04).
+           05  FILLER              PIC X(03).
+           05  BRW7NO              PIC X(25).
+           05  FILLER              PIC X(03).
+           05  BRW7QO              PIC X(05).
+           05  FILLER              PIC X(03).
+           05  BRW7PO              PIC X(07).
+           05  FILLER              PIC X(03).
+           05  BRW8CO              PIC X(04).
+           05  FILLER              PIC X(03).
+           05  BRW8NO              PIC X(25).
+           05  FILLER              PIC X(03).
+           05  BRW8QO              PIC X(05).
+           05  FILLER              PIC X(03).
+           05  BRW8PO              PIC X(07).
+           05  FILLER              PIC X(03).
+           05  BRWMSGO             PIC X(40).
+
+      *----------------------------------------------------------------
+      * MAP: INVPRC
+      *----------------------------------------------------------------
+       01  INVPRCI.
+           05  PRCCODL             PIC S9(4) COMP.
+           05  PRCCODA             PIC X.
+           05  PRCCODI             PIC X(04).
+           05  PRCNEWL             PIC S9(4) COMP.
+           05  PRCNEWA             PIC X.
+           05  PRCNEWI             PIC X(07).
+           05  PRCOLDL             PIC S9(4) COMP.
+           05  PRCOLDA             PIC X.
+           05  PRCOLDI             PIC X(07).
+           05  PRCMSGL             PIC S9(4) COMP.
+           05  PRCMSGA             PIC X.
+           05  PRCMSGI             PIC X(40).
+
+       01  INVPRCO REDEFINES INVPRCI.
+           05  FILLER              PIC X(03).
+           05  PRCCODO             PIC X(04).
+           05  FILLER              PIC X(03).
+           05  PRCNEWO             PIC X(07).
+           05  FILLER              PIC X(03).
+           05  PRCOLDO             PIC X(07).
+           05  FILLER              PIC X(03).
+           05  PRCMSGO             PIC X(40).
