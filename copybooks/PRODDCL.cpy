@@ -0,0 +1,11 @@
+      ******************************************************************
+      * DCLGEN TABLE(PRODUCTS)                                        *
+      * PRODUCTS TABLE HOST VARIABLE LAYOUT, SHARED BY THE BATCH       *
+      * PROGRAMS THAT READ/WRITE PRODUCTS.                             *
+      ******************************************************************
+       01  DCLPRODUCTS.
+           10 PROD-CODE             PIC 9(4).
+           10 PROD-NAME             PIC X(30).
+           10 STOCK-QTY             PIC 9(5).
+           10 PRICE                 PIC 9(5)V99.
+           10 REORDER-POINT         PIC 9(5).
